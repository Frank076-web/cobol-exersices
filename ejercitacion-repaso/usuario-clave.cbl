@@ -1,72 +1,165 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. usuario-clave.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT USUARIOS-ARCHIVO
+       ASSIGN TO "usuarios.idx"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS UA-NOMBRE-USUARIO
+       FILE STATUS IS ESTADO-USUARIOS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USUARIOS-ARCHIVO.
+       01  REGISTRO-USUARIO.
+           05  UA-NOMBRE-USUARIO PIC X(30).
+           05  UA-CLAVE-USUARIO PIC X(10).
+           05  UA-INTENTOS-FALLIDOS PIC 9 VALUE 0.
+           05  UA-BLOQUEADO PIC X VALUE 'N'.
+
        WORKING-STORAGE SECTION.
+       01  ESTADO-USUARIOS PIC XX.
+
        01  USUARIO.
            05  NOMBRE-USUARIO PIC X(30).
            05  CLAVE-USUARIO PIC X(10).
-       
-       01  NOMBRE-USUARIO-1 PIC X(30) VALUE "tobiasmp123".
-       01  CLAVE-USUARIO-1 PIC X(10) VALUE "134679".
-
-       01  NOMBRE-USUARIO-2 PIC X(30) VALUE "shofrey782".
-       01  CLAVE-USUARIO-2 PIC X(10) VALUE "852kafka".
 
        01  INTENTOS-REALIZADOS PIC 9 VALUE 0.
        01  LOGIN-STATUS PIC X VALUE 'N'.
            88  LOGIN-INCORRECTO VALUE 'N'.
            88  LOGIN-CORRECTO VALUE 'Y'.
 
-       PROCEDURE DIVISION.
-       
+       01  CUENTA-BLOQUEADA-FLAG PIC X VALUE 'N'.
+           88  CUENTA-BLOQUEADA VALUE 'S'.
+
+       01  CONFIRMAR-CAMBIO-CLAVE PIC X.
+       01  CLAVE-NUEVA PIC X(10).
+
+       LINKAGE SECTION.
+       01  LS-NOMBRE-USUARIO PIC X(30).
+       01  LS-LOGIN-RESULTADO PIC X.
+
+       PROCEDURE DIVISION USING LS-NOMBRE-USUARIO LS-LOGIN-RESULTADO.
+
        INICIO.
+           PERFORM INICIALIZAR-ARCHIVO-USUARIOS.
+
            PERFORM PEDIR-DATOS
            PERFORM EVALUAR-DATOS.
 
-           IF INTENTOS-REALIZADOS = 3
-               DISPLAY "Límite de intentos disponibles alcanzados."
-               STOP RUN
+           IF CUENTA-BLOQUEADA
+               DISPLAY "Cuenta bloqueada por intentos fallidos. "
+               "Contacte al administrador."
+               MOVE 'N' TO LS-LOGIN-RESULTADO
+               GOBACK
            ELSE
                IF LOGIN-INCORRECTO
                    PERFORM INICIO
                ELSE
                    DISPLAY "Ingreso al sistema satisfactorio."
-                   STOP RUN
+                   PERFORM OFRECER-CAMBIO-CLAVE
+                   MOVE NOMBRE-USUARIO TO LS-NOMBRE-USUARIO
+                   MOVE 'Y' TO LS-LOGIN-RESULTADO
+                   GOBACK
                END-IF
            END-IF.
-           
-       
+
+       INICIALIZAR-ARCHIVO-USUARIOS.
+           OPEN I-O USUARIOS-ARCHIVO.
+           IF ESTADO-USUARIOS = "35"
+               DISPLAY "El archivo de usuarios no existe. Se va a "
+               "crear con los usuarios por defecto..."
+               OPEN OUTPUT USUARIOS-ARCHIVO
+
+               MOVE "tobiasmp123" TO UA-NOMBRE-USUARIO
+               MOVE "134679" TO UA-CLAVE-USUARIO
+               MOVE 0 TO UA-INTENTOS-FALLIDOS
+               MOVE 'N' TO UA-BLOQUEADO
+               WRITE REGISTRO-USUARIO
+
+               MOVE "shofrey782" TO UA-NOMBRE-USUARIO
+               MOVE "852kafka" TO UA-CLAVE-USUARIO
+               MOVE 0 TO UA-INTENTOS-FALLIDOS
+               MOVE 'N' TO UA-BLOQUEADO
+               WRITE REGISTRO-USUARIO
+
+               CLOSE USUARIOS-ARCHIVO
+           ELSE
+               CLOSE USUARIOS-ARCHIVO
+           END-IF.
+
        PEDIR-DATOS.
-           DISPLAY 
+           DISPLAY
            "Por favor, ingrese nombre de usuario y contraseña: ".
 
            ACCEPT NOMBRE-USUARIO.
            ACCEPT CLAVE-USUARIO.
 
        EVALUAR-DATOS.
-           EVALUATE TRUE
-               WHEN NOMBRE-USUARIO = NOMBRE-USUARIO-1
-                   IF CLAVE-USUARIO NOT = CLAVE-USUARIO-1
-                       DISPLAY 
-                       "Error, la contraseña ingresada es inválida"
-                       ADD 1 TO INTENTOS-REALIZADOS
-                   ELSE
-                       MOVE 'Y' TO LOGIN-STATUS
+           OPEN I-O USUARIOS-ARCHIVO.
+
+           MOVE NOMBRE-USUARIO TO UA-NOMBRE-USUARIO.
+           READ USUARIOS-ARCHIVO
+               KEY IS UA-NOMBRE-USUARIO
+               INVALID KEY
+                   DISPLAY "No se encontró el usuario ingresado."
+                   ADD 1 TO INTENTOS-REALIZADOS
+                   IF INTENTOS-REALIZADOS >= 3
+                       DISPLAY
+                       "Demasiados intentos fallidos, intente más "
+                       "tarde."
+                       SET CUENTA-BLOQUEADA TO TRUE
                    END-IF
-               WHEN NOMBRE-USUARIO = NOMBRE-USUARIO-2
-                   IF CLAVE-USUARIO NOT = CLAVE-USUARIO-2
-                       DISPLAY 
-                       "Error, la contraseña ingresada es inválida"
-                       ADD 1 TO INTENTOS-REALIZADOS
+               NOT INVALID KEY
+                   IF UA-BLOQUEADO = 'S'
+                       DISPLAY "Esta cuenta ya está bloqueada."
+                       SET CUENTA-BLOQUEADA TO TRUE
                    ELSE
-                       MOVE 'Y' TO LOGIN-STATUS
+                       IF CLAVE-USUARIO NOT = UA-CLAVE-USUARIO
+                           DISPLAY
+                           "Error, la contraseña ingresada es "
+                           "inválida"
+                           ADD 1 TO INTENTOS-REALIZADOS
+                           ADD 1 TO UA-INTENTOS-FALLIDOS
+                           IF UA-INTENTOS-FALLIDOS >= 3
+                               MOVE 'S' TO UA-BLOQUEADO
+                               SET CUENTA-BLOQUEADA TO TRUE
+                           END-IF
+                           REWRITE REGISTRO-USUARIO
+                       ELSE
+                           MOVE 'Y' TO LOGIN-STATUS
+                           MOVE 0 TO UA-INTENTOS-FALLIDOS
+                           REWRITE REGISTRO-USUARIO
+                       END-IF
                    END-IF
-               WHEN OTHER
-                   DISPLAY "No se encontró el usuario ingresado."
-                   ADD 1 TO INTENTOS-REALIZADOS
-           END-EVALUATE.
-           
+           END-READ.
+
+           CLOSE USUARIOS-ARCHIVO.
+
+       OFRECER-CAMBIO-CLAVE.
+           DISPLAY "¿Desea cambiar su contraseña? (S) | (N)".
+           ACCEPT CONFIRMAR-CAMBIO-CLAVE.
+
+           IF CONFIRMAR-CAMBIO-CLAVE = 'S'
+               DISPLAY "Ingrese la nueva contraseña: "
+               ACCEPT CLAVE-NUEVA
+
+               OPEN I-O USUARIOS-ARCHIVO
+               MOVE NOMBRE-USUARIO TO UA-NOMBRE-USUARIO
+               READ USUARIOS-ARCHIVO
+                   KEY IS UA-NOMBRE-USUARIO
+                   INVALID KEY
+                       DISPLAY "No fue posible ubicar su usuario."
+                   NOT INVALID KEY
+                       MOVE CLAVE-NUEVA TO UA-CLAVE-USUARIO
+                       REWRITE REGISTRO-USUARIO
+                       DISPLAY "Contraseña actualizada correctamente."
+               END-READ
+               CLOSE USUARIOS-ARCHIVO
+           END-IF.
 
        END PROGRAM usuario-clave.
        
\ No newline at end of file

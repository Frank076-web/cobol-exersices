@@ -9,6 +9,14 @@
        ASSIGN TO "personas.dat"
        ORGANIZATION IS SEQUENTIAL.
 
+       SELECT ARCHIVO-PERSONAS-IDX
+       ASSIGN TO "personas.idx"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS IDX-DNI-PERSONA
+       ALTERNATE RECORD KEY IS IDX-NOMBRE-PERSONA WITH DUPLICATES
+       FILE STATUS IS ESTADO-IDX.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PERSONAS-ARCHIVO.
@@ -17,25 +25,72 @@
            05  EDAD-PERSONA PIC 9(3).
            05  DNI-PERSONA PIC 9(10).
 
+       FD  ARCHIVO-PERSONAS-IDX.
+       01  REGISTRO-PERSONA-IDX.
+           05  IDX-NOMBRE-PERSONA PIC X(30).
+           05  IDX-EDAD-PERSONA PIC 9(3).
+           05  IDX-DNI-PERSONA PIC 9(8).
+
+       WORKING-STORAGE SECTION.
        01  OPCIONES-MENU PIC 99.
            88  INGRESAR-DATOS VALUE 1.
            88  LEER-REGISTROS VALUE 2.
+           88  ELIMINAR-DUPLICADOS VALUE 4.
+           88  CARGAR-A-INDEXADO VALUE 5.
            88  SALIR VALUE 3.
 
        01  EOF-FLAG PIC X VALUE 'N'.
            88  FIN-ARCHIVO VALUE 'S'.
-       
+           88  NO-FIN-ARCHIVO VALUE 'N'.
+
+       01  PASA-FILTRO-FLAG PIC X.
+           88  PASA-FILTRO VALUE 'S'.
+           88  NO-PASA-FILTRO VALUE 'N'.
+
+       01  MODO-FILTRO PIC X.
+           88  FILTRO-NINGUNO VALUE '1'.
+           88  FILTRO-RANGO-EDAD VALUE '2'.
+           88  FILTRO-PREFIJO-DNI VALUE '3'.
+
+       01  EDAD-MINIMA PIC 9(3).
+       01  EDAD-MAXIMA PIC 9(3).
+       01  PREFIJO-DNI PIC X(10).
+       01  LONGITUD-PREFIJO PIC 9(2).
+
+       01  TABLA-PERSONAS.
+           05  PERSONA-ENTRY OCCURS 1000 TIMES.
+               10  TP-NOMBRE-PERSONA PIC X(30).
+               10  TP-EDAD-PERSONA PIC 9(3).
+               10  TP-DNI-PERSONA PIC 9(10).
+
+       01  TOTAL-PERSONAS PIC 9(4) VALUE ZERO.
+       01  INDICE-PERSONAS PIC 9(4).
+       01  INDICE-COMPARACION PIC 9(4).
+       01  ES-DUPLICADO PIC X.
+           88  DUPLICADO-SI VALUE 'S'.
+           88  DUPLICADO-NO VALUE 'N'.
+
+       01  TOTAL-UNICOS PIC 9(5) VALUE ZERO.
+       01  TOTAL-ELIMINADOS PIC 9(5) VALUE ZERO.
+
+       01  ESTADO-IDX PIC XX.
+       01  TOTAL-CARGADOS PIC 9(5) VALUE ZERO.
+       01  TOTAL-NO-CARGADOS PIC 9(5) VALUE ZERO.
+       01  TOTAL-DNI-FUERA-DE-RANGO PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
-       
+
        INICIO.
            PERFORM MOSTRAR-MENU UNTIL SALIR.
 
            STOP RUN.
-               
+
        MOSTRAR-MENU.
            DISPLAY "Seleccione una opción".
            DISPLAY "Ingresar datos: (1)".
            DISPLAY "Leer registros: (2)".
+           DISPLAY "Eliminar duplicados: (4)".
+           DISPLAY "Cargar a personas.idx: (5)".
            DISPLAY "Salir: (3)".
 
            ACCEPT OPCIONES-MENU.
@@ -45,6 +100,10 @@
                    PERFORM ALTA-PERSONA
                WHEN LEER-REGISTROS
                    PERFORM MOSTRAR-DATOS
+               WHEN ELIMINAR-DUPLICADOS
+                   PERFORM ELIMINAR-DUPLICADOS-DNI
+               WHEN CARGAR-A-INDEXADO
+                   PERFORM CARGAR-PERSONAS-IDX
                WHEN SALIR
                    DISPLAY "Saliendo..."
                WHEN OTHER
@@ -67,6 +126,26 @@
            DISPLAY SPACE.
            DISPLAY "Registros".
 
+           DISPLAY "Sin filtro (1), por rango de edad (2) o por "
+           "prefijo de DNI (3): ".
+           ACCEPT MODO-FILTRO.
+
+           IF FILTRO-RANGO-EDAD
+               DISPLAY "Edad mínima: "
+               ACCEPT EDAD-MINIMA
+               DISPLAY "Edad máxima: "
+               ACCEPT EDAD-MAXIMA
+           END-IF.
+
+           IF FILTRO-PREFIJO-DNI
+               DISPLAY "Prefijo de DNI: "
+               ACCEPT PREFIJO-DNI
+               MOVE ZERO TO LONGITUD-PREFIJO
+               INSPECT FUNCTION TRIM(PREFIJO-DNI) TALLYING
+                   LONGITUD-PREFIJO FOR CHARACTERS
+           END-IF.
+
+           SET NO-FIN-ARCHIVO TO TRUE.
            PERFORM ABRIR-ARCHIVO-LECTURA.
 
            PERFORM UNTIL FIN-ARCHIVO
@@ -74,10 +153,13 @@
                    AT END
                        SET FIN-ARCHIVO TO TRUE
                    NOT AT END
-                       DISPLAY 
-                       "Nombre: " NOMBRE-PERSONA
-                       " Edad: " EDAD-PERSONA
-                       " DNI: " DNI-PERSONA
+                       PERFORM EVALUAR-FILTRO
+                       IF PASA-FILTRO
+                           DISPLAY
+                           "Nombre: " NOMBRE-PERSONA
+                           " Edad: " EDAD-PERSONA
+                           " DNI: " DNI-PERSONA
+                       END-IF
                END-READ
            END-PERFORM.
 
@@ -85,6 +167,23 @@
 
            PERFORM CERRAR-ARCHIVO.
 
+       EVALUAR-FILTRO.
+           SET PASA-FILTRO TO TRUE.
+
+           IF FILTRO-RANGO-EDAD
+               IF EDAD-PERSONA < EDAD-MINIMA OR
+                   EDAD-PERSONA > EDAD-MAXIMA
+                   SET NO-PASA-FILTRO TO TRUE
+               END-IF
+           END-IF.
+
+           IF FILTRO-PREFIJO-DNI
+               IF DNI-PERSONA(1:LONGITUD-PREFIJO) NOT =
+                   FUNCTION TRIM(PREFIJO-DNI)
+                   SET NO-PASA-FILTRO TO TRUE
+               END-IF
+           END-IF.
+
        ABRIR-ARCHIVO-LECTURA.
            OPEN INPUT PERSONAS-ARCHIVO.
 
@@ -94,5 +193,143 @@
        CERRAR-ARCHIVO.
            CLOSE PERSONAS-ARCHIVO.
 
+       ELIMINAR-DUPLICADOS-DNI.
+           PERFORM CARGAR-TABLA-PERSONAS.
+
+           IF TOTAL-PERSONAS = ZERO
+               DISPLAY "No hay registros en personas.dat"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZERO TO TOTAL-UNICOS.
+           MOVE ZERO TO TOTAL-ELIMINADOS.
+
+           PERFORM VARYING INDICE-PERSONAS FROM 1 BY 1
+               UNTIL INDICE-PERSONAS > TOTAL-PERSONAS
+               SET DUPLICADO-NO TO TRUE
+               PERFORM VARYING INDICE-COMPARACION FROM
+                   INDICE-PERSONAS BY 1
+                   UNTIL INDICE-COMPARACION > TOTAL-PERSONAS
+                   IF TP-DNI-PERSONA(INDICE-PERSONAS) =
+                       TP-DNI-PERSONA(INDICE-COMPARACION)
+                       AND INDICE-COMPARACION > INDICE-PERSONAS
+                       SET DUPLICADO-SI TO TRUE
+                   END-IF
+               END-PERFORM
+               IF DUPLICADO-SI
+                   ADD 1 TO TOTAL-ELIMINADOS
+               ELSE
+                   ADD 1 TO TOTAL-UNICOS
+               END-IF
+           END-PERFORM.
+
+           PERFORM REESCRIBIR-SIN-DUPLICADOS.
+
+           DISPLAY "Registros únicos conservados: " TOTAL-UNICOS.
+           DISPLAY "Duplicados eliminados: " TOTAL-ELIMINADOS.
+
+       CARGAR-TABLA-PERSONAS.
+           MOVE ZERO TO TOTAL-PERSONAS.
+           SET NO-FIN-ARCHIVO TO TRUE.
+
+           PERFORM ABRIR-ARCHIVO-LECTURA.
+
+           PERFORM UNTIL FIN-ARCHIVO
+               READ PERSONAS-ARCHIVO
+                   AT END
+                       SET FIN-ARCHIVO TO TRUE
+                   NOT AT END
+                       ADD 1 TO TOTAL-PERSONAS
+                       MOVE NOMBRE-PERSONA
+                           TO TP-NOMBRE-PERSONA(TOTAL-PERSONAS)
+                       MOVE EDAD-PERSONA
+                           TO TP-EDAD-PERSONA(TOTAL-PERSONAS)
+                       MOVE DNI-PERSONA
+                           TO TP-DNI-PERSONA(TOTAL-PERSONAS)
+               END-READ
+           END-PERFORM.
+
+           PERFORM CERRAR-ARCHIVO.
+
+       REESCRIBIR-SIN-DUPLICADOS.
+           OPEN OUTPUT PERSONAS-ARCHIVO.
+
+           PERFORM VARYING INDICE-PERSONAS FROM 1 BY 1
+               UNTIL INDICE-PERSONAS > TOTAL-PERSONAS
+               SET DUPLICADO-NO TO TRUE
+               PERFORM VARYING INDICE-COMPARACION FROM
+                   INDICE-PERSONAS BY 1
+                   UNTIL INDICE-COMPARACION > TOTAL-PERSONAS
+                   IF TP-DNI-PERSONA(INDICE-PERSONAS) =
+                       TP-DNI-PERSONA(INDICE-COMPARACION)
+                       AND INDICE-COMPARACION > INDICE-PERSONAS
+                       SET DUPLICADO-SI TO TRUE
+                   END-IF
+               END-PERFORM
+               IF DUPLICADO-NO
+                   MOVE TP-NOMBRE-PERSONA(INDICE-PERSONAS)
+                       TO NOMBRE-PERSONA
+                   MOVE TP-EDAD-PERSONA(INDICE-PERSONAS)
+                       TO EDAD-PERSONA
+                   MOVE TP-DNI-PERSONA(INDICE-PERSONAS)
+                       TO DNI-PERSONA
+                   WRITE PERSONA-REGISTRO
+               END-IF
+           END-PERFORM.
+
+           CLOSE PERSONAS-ARCHIVO.
+
+       CARGAR-PERSONAS-IDX.
+           PERFORM CARGAR-TABLA-PERSONAS.
+
+           IF TOTAL-PERSONAS = ZERO
+               DISPLAY "No hay registros en personas.dat para cargar"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZERO TO TOTAL-CARGADOS.
+           MOVE ZERO TO TOTAL-NO-CARGADOS.
+           MOVE ZERO TO TOTAL-DNI-FUERA-DE-RANGO.
+
+           OPEN I-O ARCHIVO-PERSONAS-IDX.
+           IF ESTADO-IDX = "35"
+               CLOSE ARCHIVO-PERSONAS-IDX
+               OPEN OUTPUT ARCHIVO-PERSONAS-IDX
+               CLOSE ARCHIVO-PERSONAS-IDX
+               OPEN I-O ARCHIVO-PERSONAS-IDX
+           END-IF.
+
+           PERFORM VARYING INDICE-PERSONAS FROM 1 BY 1
+               UNTIL INDICE-PERSONAS > TOTAL-PERSONAS
+               IF TP-DNI-PERSONA(INDICE-PERSONAS) > 99999999
+                   ADD 1 TO TOTAL-DNI-FUERA-DE-RANGO
+               ELSE
+                   MOVE TP-NOMBRE-PERSONA(INDICE-PERSONAS)
+                       TO IDX-NOMBRE-PERSONA
+                   MOVE TP-EDAD-PERSONA(INDICE-PERSONAS)
+                       TO IDX-EDAD-PERSONA
+                   MOVE TP-DNI-PERSONA(INDICE-PERSONAS)
+                       TO IDX-DNI-PERSONA
+                   WRITE REGISTRO-PERSONA-IDX
+                       INVALID KEY
+                           ADD 1 TO TOTAL-NO-CARGADOS
+                       NOT INVALID KEY
+                           ADD 1 TO TOTAL-CARGADOS
+                   END-WRITE
+               END-IF
+           END-PERFORM.
+
+           CLOSE ARCHIVO-PERSONAS-IDX.
+
+           DISPLAY "Registros cargados a personas.idx: "
+               TOTAL-CARGADOS.
+           DISPLAY "Registros con DNI duplicado (no cargados): "
+               TOTAL-NO-CARGADOS.
+           DISPLAY "Registros con DNI de más de 8 dígitos "
+               "(no cargados, fuera de rango de personas.idx): "
+               TOTAL-DNI-FUERA-DE-RANGO.
+           DISPLAY "Registros no cargados (DNI duplicado u otro "
+               "error): " TOTAL-NO-CARGADOS.
+
        END PROGRAM archivo-secuencial.
        
\ No newline at end of file

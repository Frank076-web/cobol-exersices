@@ -1,52 +1,163 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculo.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT HISTORIAL-FACTURAS
+       ASSIGN TO "facturas-historial.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS ESTADO-HISTORIAL.
+
+       SELECT OPTIONAL CATALOGO-PRODUCTOS
+       ASSIGN TO "productos.idx"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS CP-CODIGO-PRODUCTO
+       FILE STATUS IS ESTADO-CATALOGO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORIAL-FACTURAS.
+       01  REGISTRO-HISTORIAL-FACTURA.
+           05  HF-CODIGO-PRODUCTO PIC X(10).
+           05  HF-DESCRIPCION-PRODUCTO PIC X(100).
+           05  HF-PRECIO-PRODUCTO PIC 9(4).
+           05  HF-CANTIDAD-PRODUCTO PIC 9(4).
+           05  HF-SUBTOTAL-PRODUCTO PIC 9(6).
+           05  HF-TOTAL-FINAL PIC 9(6)V99.
+
+       FD  CATALOGO-PRODUCTOS.
+       01  REGISTRO-PRODUCTO-CATALOGO.
+           05  CP-CODIGO-PRODUCTO PIC X(10).
+           05  CP-DESCRIPCION-PRODUCTO PIC X(100).
+           05  CP-PRECIO-PRODUCTO PIC 9(4).
+
        WORKING-STORAGE SECTION.
+       01  ESTADO-HISTORIAL PIC XX.
+       01  ESTADO-CATALOGO PIC XX.
+       01  CANTIDAD-PRODUCTOS PIC 99 VALUE 0.
+
        01  PRODUCTOS.
-           05 PRODUCTO OCCURS 3 TIMES.
+           05 PRODUCTO OCCURS 1 TO 50 TIMES
+               DEPENDING ON CANTIDAD-PRODUCTOS.
                10  CODIGO-PRODUCTO PIC X(10).
                10  DESCRIPCION-PRODUCTO PIC X(100).
                10  PRECIO-PRODUCTO PIC 9(4) VALUE 0.
                10  CANTIDAD-PRODUCTO PIC 9(4) VALUE 0.
 
-       01  I PIC 9 VALUE 0.
+       01  I PIC 99 VALUE 0.
 
-       01  SUBTOTAL-PRODUCTOS OCCURS 3 TIMES.
+       01  SUBTOTAL-PRODUCTOS OCCURS 50 TIMES.
            05 SUBTOTAL-PRODUCTO PIC 9(6) VALUE 0.
 
-       01  TOTAL-FINAL PIC 9(6) VALUE 0.
+       01  SUBTOTAL-FACTURA PIC 9(6) VALUE 0.
+
+       01  PORCENTAJE-IMPUESTO PIC 9(2)V99 VALUE 0.
+       01  MONTO-IMPUESTO PIC 9(6)V99 VALUE 0.
+
+       01  PORCENTAJE-DESCUENTO PIC 9(2)V99 VALUE 0.
+       01  MONTO-DESCUENTO PIC 9(6)V99 VALUE 0.
+
+       01  TOTAL-FINAL PIC 9(6)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        INICIO.
            PERFORM INGRESAR-PRODUCTOS.
            PERFORM CALCULOS-TOTAL-SUBTOTAL.
+           PERFORM INGRESAR-IMPUESTO-DESCUENTO.
+           PERFORM CALCULAR-TOTAL-FINAL.
            PERFORM MOSTRAR-FACTURA.
+           PERFORM GRABAR-HISTORIAL-FACTURA.
 
            STOP RUN.
 
        INGRESAR-PRODUCTOS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           MOVE ZERO TO CANTIDAD-PRODUCTOS.
+
+           PERFORM UNTIL CANTIDAD-PRODUCTOS > ZERO
+               AND CANTIDAD-PRODUCTOS <= 50
+               DISPLAY
+               "¿Cuántos productos componen la factura? (1-50) "
+               ACCEPT CANTIDAD-PRODUCTOS
+
+               IF CANTIDAD-PRODUCTOS = ZERO
+                   OR CANTIDAD-PRODUCTOS > 50
+                   DISPLAY
+                   "Cantidad inválida, debe estar entre 1 y 50"
+               END-IF
+           END-PERFORM.
+
+           OPEN INPUT CATALOGO-PRODUCTOS.
+
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > CANTIDAD-PRODUCTOS
                DISPLAY "Ingrese el código del producto " I
                ACCEPT CODIGO-PRODUCTO(I)
+               PERFORM BUSCAR-PRODUCTO-CATALOGO
+               DISPLAY "Ingrese la cantidad del producto " I
+               ACCEPT CANTIDAD-PRODUCTO(I)
+           END-PERFORM.
+
+           CLOSE CATALOGO-PRODUCTOS.
+
+       BUSCAR-PRODUCTO-CATALOGO.
+           IF ESTADO-CATALOGO NOT = "00"
+               DISPLAY "Catálogo no disponible, ingreso manual."
                DISPLAY "Ingrese la descripcion del producto " I
                ACCEPT DESCRIPCION-PRODUCTO(I)
                DISPLAY "Ingrese el precio del producto" I
                ACCEPT PRECIO-PRODUCTO(I)
-               DISPLAY "Ingrese la cantidad del producto " I
-               ACCEPT CANTIDAD-PRODUCTO(I)
-           END-PERFORM.
+           ELSE
+               MOVE CODIGO-PRODUCTO(I) TO CP-CODIGO-PRODUCTO
+
+               READ CATALOGO-PRODUCTOS
+                   KEY IS CP-CODIGO-PRODUCTO
+                   INVALID KEY
+                       DISPLAY "Código no encontrado en el catálogo, "
+                           "ingreso manual."
+                       DISPLAY "Ingrese la descripcion del producto " I
+                       ACCEPT DESCRIPCION-PRODUCTO(I)
+                       DISPLAY "Ingrese el precio del producto" I
+                       ACCEPT PRECIO-PRODUCTO(I)
+                   NOT INVALID KEY
+                       MOVE CP-DESCRIPCION-PRODUCTO
+                           TO DESCRIPCION-PRODUCTO(I)
+                       MOVE CP-PRECIO-PRODUCTO TO PRECIO-PRODUCTO(I)
+                       DISPLAY "Descripción: " DESCRIPCION-PRODUCTO(I)
+                           " Precio: " PRECIO-PRODUCTO(I)
+               END-READ
+           END-IF.
 
        CALCULOS-TOTAL-SUBTOTAL.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               COMPUTE SUBTOTAL-PRODUCTO(I) = 
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > CANTIDAD-PRODUCTOS
+               COMPUTE SUBTOTAL-PRODUCTO(I) =
                PRECIO-PRODUCTO(I) * CANTIDAD-PRODUCTO(I)
 
-               ADD SUBTOTAL-PRODUCTO(I) TO TOTAL-FINAL
+               ADD SUBTOTAL-PRODUCTO(I) TO SUBTOTAL-FACTURA
            END-PERFORM.
 
+       INGRESAR-IMPUESTO-DESCUENTO.
+           DISPLAY "Ingrese el porcentaje de impuesto (ej. 21.00): ".
+           ACCEPT PORCENTAJE-IMPUESTO.
+           DISPLAY "Ingrese el porcentaje de descuento (ej. 10.00): ".
+           ACCEPT PORCENTAJE-DESCUENTO.
+
+       CALCULAR-TOTAL-FINAL.
+           COMPUTE MONTO-DESCUENTO =
+               SUBTOTAL-FACTURA * PORCENTAJE-DESCUENTO / 100.
+
+           COMPUTE MONTO-IMPUESTO =
+               (SUBTOTAL-FACTURA - MONTO-DESCUENTO) *
+               PORCENTAJE-IMPUESTO / 100.
+
+           COMPUTE TOTAL-FINAL =
+               SUBTOTAL-FACTURA - MONTO-DESCUENTO + MONTO-IMPUESTO.
+
        MOSTRAR-FACTURA.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > CANTIDAD-PRODUCTOS
                DISPLAY "Producto: " I
                " Código: " CODIGO-PRODUCTO(I)
                " Descripción: " DESCRIPCION-PRODUCTO(I)
@@ -55,7 +166,41 @@
                " Subtotal del producto: " SUBTOTAL-PRODUCTO(I)
            END-PERFORM.
 
+           DISPLAY "Subtotal: " SUBTOTAL-FACTURA.
+           DISPLAY "Descuento (" PORCENTAJE-DESCUENTO "%): "
+               MONTO-DESCUENTO.
+           DISPLAY "Impuesto (" PORCENTAJE-IMPUESTO "%): "
+               MONTO-IMPUESTO.
            DISPLAY "Total final: " TOTAL-FINAL.
 
+       GRABAR-HISTORIAL-FACTURA.
+           OPEN EXTEND HISTORIAL-FACTURAS.
+           IF ESTADO-HISTORIAL = "35"
+               OPEN OUTPUT HISTORIAL-FACTURAS
+               CLOSE HISTORIAL-FACTURAS
+               OPEN EXTEND HISTORIAL-FACTURAS
+           END-IF.
+
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > CANTIDAD-PRODUCTOS
+               MOVE CODIGO-PRODUCTO(I) TO HF-CODIGO-PRODUCTO
+               MOVE DESCRIPCION-PRODUCTO(I) TO HF-DESCRIPCION-PRODUCTO
+               MOVE PRECIO-PRODUCTO(I) TO HF-PRECIO-PRODUCTO
+               MOVE CANTIDAD-PRODUCTO(I) TO HF-CANTIDAD-PRODUCTO
+               MOVE SUBTOTAL-PRODUCTO(I) TO HF-SUBTOTAL-PRODUCTO
+               MOVE ZERO TO HF-TOTAL-FINAL
+               WRITE REGISTRO-HISTORIAL-FACTURA
+           END-PERFORM.
+
+           MOVE "TOTAL" TO HF-CODIGO-PRODUCTO
+           MOVE SPACES TO HF-DESCRIPCION-PRODUCTO
+           MOVE ZERO TO HF-PRECIO-PRODUCTO
+           MOVE ZERO TO HF-CANTIDAD-PRODUCTO
+           MOVE ZERO TO HF-SUBTOTAL-PRODUCTO
+           MOVE TOTAL-FINAL TO HF-TOTAL-FINAL
+           WRITE REGISTRO-HISTORIAL-FACTURA.
+
+           CLOSE HISTORIAL-FACTURAS.
+
        END PROGRAM calculo.
        
\ No newline at end of file

@@ -1,22 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. seleccion-perfil.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PERFIL-USUARIO
+       ASSIGN TO "perfiles.idx"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS PU-USUARIO
+       FILE STATUS IS ESTADO-PERFIL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERFIL-USUARIO.
+       01  REGISTRO-PERFIL.
+           05  PU-USUARIO PIC X(30).
+           05  PU-TIPO-USUARIO PIC X.
+
        WORKING-STORAGE SECTION.
+       01  ESTADO-PERFIL PIC XX.
+       01  NOMBRE-USUARIO PIC X(30).
+
        01  TIPO-USUARIO PIC X.
            88  ADMIN VALUE 'A'.
            88  EDITOR VALUE 'E'.
            88  LECTOR VALUE 'L'.
 
        PROCEDURE DIVISION.
-       
+
        INICIO.
+           DISPLAY "Ingrese su nombre de usuario: ".
+           ACCEPT NOMBRE-USUARIO.
+
            PERFORM PEDIR-DATOS
            UNTIL TIPO-USUARIO = 'A'
            OR TIPO-USUARIO = 'E'
            OR TIPO-USUARIO = 'L'.
 
            PERFORM EVALUAR-DATO.
+           PERFORM GRABAR-PERFIL.
 
            GOBACK.
 
@@ -49,6 +72,23 @@
                WHEN OTHER
                   CONTINUE
            END-EVALUATE.
-           
-           
-       END PROGRAM seleccion-perfil.
\ No newline at end of file
+
+       GRABAR-PERFIL.
+           OPEN I-O PERFIL-USUARIO.
+           IF ESTADO-PERFIL = "35"
+               OPEN OUTPUT PERFIL-USUARIO
+               CLOSE PERFIL-USUARIO
+               OPEN I-O PERFIL-USUARIO
+           END-IF.
+
+           MOVE NOMBRE-USUARIO TO PU-USUARIO.
+           MOVE TIPO-USUARIO TO PU-TIPO-USUARIO.
+
+           WRITE REGISTRO-PERFIL
+               INVALID KEY
+                   REWRITE REGISTRO-PERFIL
+           END-WRITE.
+
+           CLOSE PERFIL-USUARIO.
+
+       END PROGRAM seleccion-perfil.

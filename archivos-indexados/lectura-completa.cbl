@@ -9,6 +9,7 @@
        ORGANIZATION IS INDEXED
        ACCESS MODE IS DYNAMIC
        RECORD KEY IS DNI-PERSONA
+       ALTERNATE RECORD KEY IS NOMBRE-PERSONA WITH DUPLICATES
        FILE STATUS IS ESTADO-ARCHIVO.
 
        DATA DIVISION.
@@ -26,29 +27,118 @@
            88  F-END VALUE 'Y'.
            88  F-NOT-END VALUE 'N'.
 
+       01  MODO-CONSULTA PIC X.
+           88  LISTAR-TODOS VALUE '1'.
+           88  BUSCAR-POR-DNI VALUE '2'.
+           88  BUSCAR-POR-NOMBRE VALUE '3'.
+
+       01  NOMBRE-BUSCADO PIC X(30).
+
+       01  TOTAL-REGISTROS PIC 9(6) VALUE ZERO.
+       01  SUMA-EDADES PIC 9(9) VALUE ZERO.
+       01  EDAD-PROMEDIO PIC 9(6)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
-       
+
        INICIO.
-           PERFORM LEER-REGISTROS.
+           DISPLAY
+           "Listar todos (1), buscar por DNI (2) o por nombre (3): ".
+           ACCEPT MODO-CONSULTA.
+
+           EVALUATE TRUE
+               WHEN BUSCAR-POR-DNI
+                   PERFORM BUSCAR-REGISTRO-POR-DNI
+               WHEN BUSCAR-POR-NOMBRE
+                   PERFORM BUSCAR-REGISTROS-POR-NOMBRE
+               WHEN OTHER
+                   PERFORM LEER-REGISTROS
+           END-EVALUATE.
 
            STOP RUN.
 
        LEER-REGISTROS.
            SET F-NOT-END TO TRUE.
+           MOVE ZERO TO TOTAL-REGISTROS.
+           MOVE ZERO TO SUMA-EDADES.
+
+           OPEN INPUT ARCHIVO-PERSONAS.
+
+           PERFORM UNTIL F-END
+               READ ARCHIVO-PERSONAS NEXT RECORD
+                   AT END
+                       SET F-END TO TRUE
+                   NOT AT END
+                       PERFORM MOSTRAR-REGISTRO
+                       ADD 1 TO TOTAL-REGISTROS
+                       ADD EDAD-PERSONA TO SUMA-EDADES
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVO-PERSONAS.
+
+           PERFORM MOSTRAR-RESUMEN.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY "--- Resumen ---".
+           DISPLAY "Total de registros: " TOTAL-REGISTROS.
+           IF TOTAL-REGISTROS > ZERO
+               COMPUTE EDAD-PROMEDIO =
+                   SUMA-EDADES / TOTAL-REGISTROS
+               DISPLAY "Suma de edades: " SUMA-EDADES
+               DISPLAY "Edad promedio: " EDAD-PROMEDIO
+           END-IF.
+
+       BUSCAR-REGISTRO-POR-DNI.
+           DISPLAY "Ingrese el DNI: ".
+           ACCEPT DNI-PERSONA.
+
+           OPEN INPUT ARCHIVO-PERSONAS.
+
+           READ ARCHIVO-PERSONAS
+               KEY IS DNI-PERSONA
+               INVALID KEY
+                   DISPLAY "No existe registro con ese DNI."
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-REGISTRO
+           END-READ.
+
+           CLOSE ARCHIVO-PERSONAS.
+
+       BUSCAR-REGISTROS-POR-NOMBRE.
+           DISPLAY "Ingrese el nombre: ".
+           ACCEPT NOMBRE-BUSCADO.
+
+           MOVE NOMBRE-BUSCADO TO NOMBRE-PERSONA.
+           SET F-NOT-END TO TRUE.
+
            OPEN INPUT ARCHIVO-PERSONAS.
-           
+
+           START ARCHIVO-PERSONAS
+               KEY IS EQUAL TO NOMBRE-PERSONA
+               INVALID KEY
+                   DISPLAY "No existe registro con ese nombre."
+                   SET F-END TO TRUE
+           END-START.
+
            PERFORM UNTIL F-END
                READ ARCHIVO-PERSONAS NEXT RECORD
                    AT END
                        SET F-END TO TRUE
                    NOT AT END
-                       DISPLAY 
-                       "Nombre: " NOMBRE-PERSONA
-                       " Edad: " EDAD-PERSONA
-                       " DNI: " DNI-PERSONA
+                       IF NOMBRE-PERSONA NOT = NOMBRE-BUSCADO
+                           SET F-END TO TRUE
+                       ELSE
+                           PERFORM MOSTRAR-REGISTRO
+                       END-IF
                END-READ
            END-PERFORM.
+
            CLOSE ARCHIVO-PERSONAS.
 
+       MOSTRAR-REGISTRO.
+           DISPLAY
+           "Nombre: " NOMBRE-PERSONA
+           " Edad: " EDAD-PERSONA
+           " DNI: " DNI-PERSONA.
+
        END PROGRAM lectura-completa.
        
\ No newline at end of file

@@ -20,6 +20,11 @@
            88  VALID-CLIENT VALUE 'Y'.
            88  INVALID-CLIENT VALUE 'N'.
 
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "CREATE-ACCOUNT".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50) VALUE SPACES.
+       01  WS-AUDIT-AFTER PIC X(50).
+
        PROCEDURE DIVISION.
 
            DISPLAY "Ingrese el DNI del usuario para crear una cuenta: ".
@@ -40,9 +45,12 @@
        CREATE-ACCOUNT.
            DISPLAY "Ingrese un número de cuenta: ".
            ACCEPT ACCOUNT-KEY.
+           DISPLAY "Ingrese el depósito inicial (0 si ninguno): ".
+           ACCEPT ACCOUNT-BILL.
+           PERFORM ACCEPT-VALID-CURRENCY.
 
            MOVE CLIENT-DNI TO ACCOUNT-CLIENT-DNI.
-           MOVE ZERO TO ACCOUNT-BILL.
+           SET ACCOUNT-ACTIVE TO TRUE.
 
            OPEN I-O ACCOUNTS-FILE.
            
@@ -51,10 +59,37 @@
                    DISPLAY "La cuenta ya existe"
                NOT INVALID KEY
                    DISPLAY "Cuenta creada satisfactoriamente"
+                   PERFORM LOG-AUDIT-ENTRY
            END-WRITE.
 
            CLOSE ACCOUNTS-FILE.
 
+       LOG-AUDIT-ENTRY.
+           MOVE ACCOUNT-KEY TO WS-AUDIT-KEY.
+           STRING "DNI: " DELIMITED BY SIZE
+               ACCOUNT-CLIENT-DNI DELIMITED BY SIZE
+               " / Saldo: " DELIMITED BY SIZE
+               ACCOUNT-BILL DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ACCOUNT-CURRENCY DELIMITED BY SIZE
+               INTO WS-AUDIT-AFTER.
+
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
+       ACCEPT-VALID-CURRENCY.
+           MOVE SPACES TO ACCOUNT-CURRENCY.
+
+           PERFORM UNTIL CURRENCY-ARS OR CURRENCY-USD
+               DISPLAY "Ingrese la moneda de la cuenta (ARS/USD): "
+               ACCEPT ACCOUNT-CURRENCY
+
+               IF NOT CURRENCY-ARS AND NOT CURRENCY-USD
+                   DISPLAY "Moneda inválida, ingrese ARS o USD"
+               END-IF
+           END-PERFORM.
+
        SEARCH-VALID-CLIENT.
            SET INVALID-CLIENT TO TRUE.
 
@@ -65,7 +100,11 @@
                INVALID KEY
                    SET INVALID-CLIENT TO TRUE
                NOT INVALID KEY
-                   SET VALID-CLIENT TO TRUE
+                   IF CLIENT-ACTIVE
+                       SET VALID-CLIENT TO TRUE
+                   ELSE
+                       SET INVALID-CLIENT TO TRUE
+                   END-IF
            END-READ.
        
            CLOSE CLIENTS-FILE.

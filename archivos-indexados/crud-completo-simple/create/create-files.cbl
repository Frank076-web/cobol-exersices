@@ -15,9 +15,16 @@
        WORKING-STORAGE SECTION.
        01  F-STATUS PIC XX.
        01  F-ACCOUNT-STATUS PIC XX.
+       01  WS-STATUS-MESSAGE PIC X(60).
+
+       01  CLIENTS-FILE-CREATED-NOW PIC X.
+           88  CLIENTS-FILE-WAS-CREATED VALUE 'Y'.
+           88  CLIENTS-FILE-WAS-NOT-CREATED VALUE 'N'.
 
        PROCEDURE DIVISION.
 
+           SET CLIENTS-FILE-WAS-NOT-CREATED TO TRUE.
+
            PERFORM TRY-CREATE-CLIENTS-FILE.
            PERFORM TRY-CREATE-ACCOUNTS-FILE.
            GOBACK.
@@ -32,10 +39,15 @@
                    DISPLAY "El archivo no existe, creando..."
                    OPEN OUTPUT CLIENTS-FILE
                    CLOSE CLIENTS-FILE
+                   SET CLIENTS-FILE-WAS-CREATED TO TRUE
                WHEN OTHER
-                   DISPLAY "Error: " F-STATUS               
-           END-EVALUATE.          
-       
+                   CALL "./common/file-status-message"
+                       USING F-STATUS WS-STATUS-MESSAGE
+                   DISPLAY
+                   "Error en CLIENTS-FILE (" F-STATUS "): "
+                   WS-STATUS-MESSAGE
+           END-EVALUATE.
+
        TRY-CREATE-ACCOUNTS-FILE.
            OPEN INPUT ACCOUNTS-FILE.
 
@@ -47,8 +59,33 @@
                    OPEN OUTPUT ACCOUNTS-FILE
                    CLOSE ACCOUNTS-FILE
                WHEN OTHER
-                   DISPLAY "Error: " F-ACCOUNT-STATUS              
-           END-EVALUATE.          
+                   CALL "./common/file-status-message"
+                       USING F-ACCOUNT-STATUS WS-STATUS-MESSAGE
+                   DISPLAY
+                   "Error en ACCOUNTS-FILE (" F-ACCOUNT-STATUS "): "
+                   WS-STATUS-MESSAGE
+                   IF CLIENTS-FILE-WAS-CREATED
+                       PERFORM ROLLBACK-CLIENTS-FILE
+                   END-IF
+           END-EVALUATE.
+
+       ROLLBACK-CLIENTS-FILE.
+           DISPLAY
+           "ACCOUNTS-FILE no pudo crearse, revirtiendo la creación "
+           "de CLIENTS-FILE para no dejar el sistema a medio "
+           "inicializar".
+
+           OPEN I-O CLIENTS-FILE.
+           CLOSE CLIENTS-FILE.
+           DELETE FILE CLIENTS-FILE.
+
+           IF F-STATUS NOT = "00"
+               CALL "./common/file-status-message"
+                   USING F-STATUS WS-STATUS-MESSAGE
+               DISPLAY
+               "No fue posible revertir CLIENTS-FILE: "
+               WS-STATUS-MESSAGE
+           END-IF.
 
        END PROGRAM create-files.
        
\ No newline at end of file

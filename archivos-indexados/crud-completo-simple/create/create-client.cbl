@@ -12,9 +12,29 @@
 
        WORKING-STORAGE SECTION.
        01  F-STATUS PIC XX.
+       01  WS-STATUS-MESSAGE PIC X(60).
+
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "CREATE-CLIENT".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50) VALUE SPACES.
+       01  WS-AUDIT-AFTER PIC X(50).
+
+       01  DNI-INPUT PIC X(8).
+
+       01  DNI-VALIDATION PIC X.
+           88  VALID-DNI VALUE 'Y'.
+           88  INVALID-DNI VALUE 'N'.
+
+       01  WS-NEW-NAME PIC X(30).
+       01  WS-NEW-AGE PIC 9(3).
+       01  WS-NEW-DNI PIC 9(8).
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
 
        PROCEDURE DIVISION.
-           
+
            PERFORM ACCEPT-CLIENT-DATA.
 
            GOBACK.
@@ -22,24 +42,105 @@
        ACCEPT-CLIENT-DATA.
            DISPLAY "Ingrese el nombre: ".
            ACCEPT CLIENT-NAME.
-           DISPLAY "Ingrese la edad: ".
-           ACCEPT CLIENT-AGE.
-           DISPLAY "Ingrese el DNI: ".
-           ACCEPT CLIENT-DNI.
+
+           PERFORM ACCEPT-VALID-AGE.
+           PERFORM ACCEPT-VALID-DNI.
+
+           MOVE CLIENT-NAME TO WS-NEW-NAME.
+           MOVE CLIENT-AGE TO WS-NEW-AGE.
+           MOVE CLIENT-DNI TO WS-NEW-DNI.
+
+           OPEN INPUT CLIENTS-FILE.
+           PERFORM CHECK-DUPLICATE-NAME.
+           CLOSE CLIENTS-FILE.
+
+           MOVE WS-NEW-NAME TO CLIENT-NAME.
+           MOVE WS-NEW-AGE TO CLIENT-AGE.
+           MOVE WS-NEW-DNI TO CLIENT-DNI.
 
            PERFORM ADD-CLIENT.
 
+       CHECK-DUPLICATE-NAME.
+           SET F-NOT-ENDED TO TRUE.
+
+           START CLIENTS-FILE
+               KEY IS EQUAL TO CLIENT-NAME
+               INVALID KEY
+                   SET F-ENDED TO TRUE
+           END-START.
+
+           IF F-NOT-ENDED
+               READ CLIENTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       IF CLIENT-NAME = WS-NEW-NAME
+                           DISPLAY
+                           "Advertencia: ya existe un cliente con "
+                           "el nombre '" WS-NEW-NAME
+                           "' (DNI " CLIENT-DNI "), verifique que "
+                           "no sea una alta duplicada"
+                       END-IF
+               END-READ
+           END-IF.
+
+       ACCEPT-VALID-AGE.
+           MOVE ZERO TO CLIENT-AGE.
+
+           PERFORM UNTIL CLIENT-AGE > ZERO AND CLIENT-AGE <= 120
+               DISPLAY "Ingrese la edad (1-120): "
+               ACCEPT CLIENT-AGE
+
+               IF CLIENT-AGE = ZERO OR CLIENT-AGE > 120
+                   DISPLAY "Edad inválida, debe estar entre 1 y 120"
+               END-IF
+           END-PERFORM.
+
+       ACCEPT-VALID-DNI.
+           SET INVALID-DNI TO TRUE.
+
+           PERFORM UNTIL VALID-DNI
+               MOVE SPACES TO DNI-INPUT
+               DISPLAY "Ingrese el DNI (8 dígitos numéricos): "
+               ACCEPT DNI-INPUT
+
+               IF DNI-INPUT IS NUMERIC AND DNI-INPUT NOT = SPACES
+                   SET VALID-DNI TO TRUE
+                   MOVE DNI-INPUT TO CLIENT-DNI
+               ELSE
+                   DISPLAY
+                   "DNI inválido, debe tener 8 dígitos numéricos"
+               END-IF
+           END-PERFORM.
+
        ADD-CLIENT.
+           SET CLIENT-ACTIVE TO TRUE.
+
            OPEN I-O CLIENTS-FILE.
-           
+
            WRITE CLIENT-RECORD
                INVALID KEY
-                   DISPLAY 
-                   "Hubo un error, el registro ya existe con dicho DNI"
+                   CALL "./common/file-status-message"
+                       USING F-STATUS WS-STATUS-MESSAGE
+                   DISPLAY
+                   "Hubo un error al crear el cliente: "
+                   WS-STATUS-MESSAGE
                NOT INVALID KEY
                    DISPLAY "Cliente creado satisfactoriamente"
+                   PERFORM LOG-AUDIT-ENTRY
            END-WRITE.
 
            CLOSE CLIENTS-FILE.
 
+       LOG-AUDIT-ENTRY.
+           MOVE CLIENT-DNI TO WS-AUDIT-KEY.
+           STRING CLIENT-NAME DELIMITED BY SIZE
+               " / " DELIMITED BY SIZE
+               CLIENT-AGE DELIMITED BY SIZE
+               INTO WS-AUDIT-AFTER.
+
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
        END PROGRAM create-client.

@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. merge-client.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-clients.cpy".
+       COPY "../copylib/physic-account.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-clients.cpy".
+       COPY "../copylib/logic-account.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-STATUS PIC XX.
+       01  F-ACCOUNT-STATUS PIC XX.
+
+       01  DNI-SOBREVIVIENTE PIC 9(8).
+       01  DNI-PERDEDOR PIC 9(8).
+
+       01  CONFIRMAR-FUSION PIC X.
+           88  FUSION-CONFIRMADA VALUE 'S'.
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
+       01  CUENTAS-REPUNTADAS PIC 9(4) VALUE ZERO.
+
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "MERGE-CLIENT".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50).
+       01  WS-AUDIT-AFTER PIC X(50).
+
+       PROCEDURE DIVISION.
+           DISPLAY "DNI del cliente que sobrevive a la fusión: ".
+           ACCEPT DNI-SOBREVIVIENTE.
+           DISPLAY "DNI del cliente duplicado a absorber: ".
+           ACCEPT DNI-PERDEDOR.
+
+           IF DNI-SOBREVIVIENTE = DNI-PERDEDOR
+               DISPLAY "Los DNI deben ser distintos."
+               GOBACK
+           END-IF.
+
+           OPEN I-O CLIENTS-FILE.
+
+           MOVE DNI-SOBREVIVIENTE TO CLIENT-DNI.
+           READ CLIENTS-FILE
+               KEY IS CLIENT-DNI
+               INVALID KEY
+                   DISPLAY "No existe el cliente sobreviviente."
+                   CLOSE CLIENTS-FILE
+                   GOBACK
+           END-READ.
+
+           IF NOT CLIENT-ACTIVE
+               DISPLAY
+               "El cliente sobreviviente no está activo, no se "
+               "permite la fusión"
+               CLOSE CLIENTS-FILE
+               GOBACK
+           END-IF.
+
+           MOVE DNI-PERDEDOR TO CLIENT-DNI.
+           READ CLIENTS-FILE
+               KEY IS CLIENT-DNI
+               INVALID KEY
+                   DISPLAY "No existe el cliente duplicado."
+                   CLOSE CLIENTS-FILE
+                   GOBACK
+           END-READ.
+
+           DISPLAY "¿Confirma la fusión de ambos clientes? (S) | (N)".
+           ACCEPT CONFIRMAR-FUSION.
+
+           IF NOT FUSION-CONFIRMADA
+               DISPLAY "Fusión cancelada."
+               CLOSE CLIENTS-FILE
+               GOBACK
+           END-IF.
+
+           PERFORM REPUNTAR-CUENTAS.
+
+           MOVE DNI-PERDEDOR TO CLIENT-DNI.
+           READ CLIENTS-FILE
+               KEY IS CLIENT-DNI
+           END-READ.
+
+           SET CLIENT-INACTIVE TO TRUE.
+           REWRITE CLIENT-RECORD.
+
+           CLOSE CLIENTS-FILE.
+
+           MOVE DNI-PERDEDOR TO WS-AUDIT-KEY.
+           STRING "Activo" DELIMITED BY SIZE
+               INTO WS-AUDIT-BEFORE.
+           STRING "Fusionado con DNI " DELIMITED BY SIZE
+               DNI-SOBREVIVIENTE DELIMITED BY SIZE
+               INTO WS-AUDIT-AFTER.
+           PERFORM LOG-AUDIT-ENTRY.
+
+           DISPLAY "Fusión completada. Cuentas repuntadas: "
+               CUENTAS-REPUNTADAS.
+
+           GOBACK.
+
+       REPUNTAR-CUENTAS.
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN I-O ACCOUNTS-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       IF ACCOUNT-CLIENT-DNI = DNI-PERDEDOR
+                           MOVE DNI-SOBREVIVIENTE
+                               TO ACCOUNT-CLIENT-DNI
+                           REWRITE ACCOUNT-RECORD
+                           ADD 1 TO CUENTAS-REPUNTADAS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+
+       LOG-AUDIT-ENTRY.
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
+       END PROGRAM merge-client.

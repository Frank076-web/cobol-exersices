@@ -15,6 +15,11 @@
 
        01  CONFIRM-DELETE PIC X.
 
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "DELETE-ACCOUNT".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50).
+       01  WS-AUDIT-AFTER PIC X(50) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
            DISPLAY "Ingrese el número de cuenta a eliminar: ".
@@ -35,17 +40,41 @@
            GOBACK.
 
        DELETE-ACCOUNT.
-           DISPLAY 
+           IF ACCOUNT-FROZEN
+               DISPLAY
+               "La cuenta está congelada, no es posible eliminarla"
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF ACCOUNT-BILL NOT = ZERO
+               DISPLAY
+               "La cuenta tiene un saldo distinto de cero, no es "
+               "posible eliminarla"
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY
            "¿Estás seguro que deseas eliminar la cuenta? (Y) | (N)"
            ACCEPT CONFIRM-DELETE.
-           
+
            IF CONFIRM-DELETE = 'Y'
+               MOVE ACCOUNT-KEY TO WS-AUDIT-KEY
+               STRING "Saldo: " DELIMITED BY SIZE
+                   ACCOUNT-BILL DELIMITED BY SIZE
+                   INTO WS-AUDIT-BEFORE
+
                DELETE ACCOUNTS-FILE
                    INVALID KEY
                        DISPLAY "No fue posible eliminar la cuenta"
                    NOT INVALID KEY
                        DISPLAY "Cuenta eliminada satisfactoriamente"
+                       PERFORM LOG-AUDIT-ENTRY
                END-DELETE
            END-IF.
 
+       LOG-AUDIT-ENTRY.
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
        END PROGRAM delete-account.

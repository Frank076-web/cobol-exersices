@@ -28,8 +28,13 @@
        01  EOF-FLAG PIC X.
            88  F-ENDED VALUE 'Y'.
            88  F-NOT-ENDED VALUE 'N'.
-           
-       
+
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "DELETE-CLIENT".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50).
+       01  WS-AUDIT-AFTER PIC X(50) VALUE "Estado: Inactivo".
+
+
        PROCEDURE DIVISION.
            SET DEL-NO TO TRUE.
            
@@ -80,14 +85,29 @@
        DELETE-CLIENT.
            DISPLAY "¿Estás seguro que deseas eliminar? (Y) | (N)"
            ACCEPT DELET-FLAG.
-       
+
            IF DEL-YES
-               DELETE CLIENTS-FILE
+               MOVE CLIENT-DNI TO WS-AUDIT-KEY
+               STRING CLIENT-NAME DELIMITED BY SIZE
+                   " / " DELIMITED BY SIZE
+                   CLIENT-AGE DELIMITED BY SIZE
+                   " / Estado: Activo" DELIMITED BY SIZE
+                   INTO WS-AUDIT-BEFORE
+
+               SET CLIENT-INACTIVE TO TRUE
+
+               REWRITE CLIENT-RECORD
                    INVALID KEY
                        DISPLAY "No se pudo eliminar el cliente"
                    NOT INVALID KEY
                        DISPLAY "Cliente eliminado satisfactoriamente"
-               END-DELETE
+                       PERFORM LOG-AUDIT-ENTRY
+               END-REWRITE
            END-IF.
 
+       LOG-AUDIT-ENTRY.
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
        END PROGRAM delete-client.

@@ -5,15 +5,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        COPY "../copylib/physic-account.cpy".
+       COPY "../copylib/physic-transactions.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        COPY "../copylib/logic-account.cpy".
+       COPY "../copylib/logic-transactions.cpy".
 
        WORKING-STORAGE SECTION.
        01  F-ACCOUNT-STATUS PIC XX.
+       01  F-TRANSACTION-STATUS PIC XX.
 
-       01  ADDED-CASH PIC 9(6).
+       01  MOVEMENT-CASH PIC 9(6).
+
+       01  MOVEMENT-TYPE PIC X.
+           88  IS-DEPOSIT VALUE 'D'.
+           88  IS-WITHDRAWAL VALUE 'W'.
+
+       01  WS-STATUS-MESSAGE PIC X(60).
+
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "ADD-CASH".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50).
+       01  WS-AUDIT-AFTER PIC X(50).
+       01  WS-AUDIT-BEFORE-BILL PIC 9(8).
 
        PROCEDURE DIVISION.
 
@@ -27,17 +42,92 @@
                INVALID KEY
                    DISPLAY "El número de cuenta no existe"
                NOT INVALID KEY
-                   DISPLAY "Ingrese el monto a agregar"
-                   ACCEPT ADDED-CASH
-                   ADD ADDED-CASH TO ACCOUNT-BILL
-                   REWRITE ACCOUNT-RECORD
-                       INVALID KEY
-                           DISPLAY "Hubo un error al agregar saldo"
-                       NOT INVALID KEY     
-                           DISPLAY "Saldo agregado satisfactoriamente"
-                   END-REWRITE
+                   PERFORM MOVE-CASH
            END-READ.
 
            CLOSE ACCOUNTS-FILE.
 
+           GOBACK.
+
+       MOVE-CASH.
+           IF NOT ACCOUNT-ACTIVE
+               DISPLAY
+               "La cuenta no está activa, no se permiten movimientos"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ACCOUNT-BILL TO WS-AUDIT-BEFORE-BILL.
+
+           DISPLAY "Depósito (D) o Retiro (W): ".
+           ACCEPT MOVEMENT-TYPE.
+
+           DISPLAY "Moneda de la cuenta: " ACCOUNT-CURRENCY.
+
+           EVALUATE TRUE
+               WHEN IS-DEPOSIT
+                   DISPLAY "Ingrese el monto a depositar en "
+                       ACCOUNT-CURRENCY
+                   ACCEPT MOVEMENT-CASH
+                   ADD MOVEMENT-CASH TO ACCOUNT-BILL
+                   PERFORM REWRITE-ACCOUNT
+               WHEN IS-WITHDRAWAL
+                   DISPLAY "Ingrese el monto a retirar en "
+                       ACCOUNT-CURRENCY
+                   ACCEPT MOVEMENT-CASH
+                   IF MOVEMENT-CASH > ACCOUNT-BILL
+                       DISPLAY
+                       "El monto a retirar supera el saldo disponible"
+                   ELSE
+                       SUBTRACT MOVEMENT-CASH FROM ACCOUNT-BILL
+                       PERFORM REWRITE-ACCOUNT
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Opción inválida"
+           END-EVALUATE.
+
+       REWRITE-ACCOUNT.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   CALL "./common/file-status-message"
+                       USING F-ACCOUNT-STATUS WS-STATUS-MESSAGE
+                   DISPLAY
+                   "Hubo un error al actualizar el saldo: "
+                   WS-STATUS-MESSAGE
+               NOT INVALID KEY
+                   DISPLAY "Saldo actualizado satisfactoriamente ("
+                       ACCOUNT-CURRENCY ")"
+                   PERFORM LOG-MOVEMENT
+           END-REWRITE.
+
+       LOG-MOVEMENT.
+           OPEN EXTEND TRANSACTIONS-FILE.
+
+           MOVE ACCOUNT-KEY TO TRANS-ACCOUNT-KEY.
+           SET TRANS-IS-DEPOSIT TO TRUE.
+           IF IS-WITHDRAWAL
+               SET TRANS-IS-WITHDRAWAL TO TRUE
+           END-IF.
+           MOVE MOVEMENT-CASH TO TRANS-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TRANS-DATE.
+           MOVE ACCOUNT-BILL TO TRANS-BALANCE.
+
+           WRITE TRANSACTION-RECORD.
+
+           CLOSE TRANSACTIONS-FILE.
+
+           PERFORM LOG-AUDIT-ENTRY.
+
+       LOG-AUDIT-ENTRY.
+           MOVE ACCOUNT-KEY TO WS-AUDIT-KEY.
+           STRING "Saldo: " DELIMITED BY SIZE
+               WS-AUDIT-BEFORE-BILL DELIMITED BY SIZE
+               INTO WS-AUDIT-BEFORE.
+           STRING "Saldo: " DELIMITED BY SIZE
+               ACCOUNT-BILL DELIMITED BY SIZE
+               INTO WS-AUDIT-AFTER.
+
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
        END PROGRAM add-cash.

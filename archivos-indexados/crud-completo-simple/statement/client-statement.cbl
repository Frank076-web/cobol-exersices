@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. client-statement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-clients.cpy".
+       COPY "../copylib/physic-account.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-clients.cpy".
+       COPY "../copylib/logic-account.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-STATUS PIC XX.
+       01  F-ACCOUNT-STATUS PIC XX.
+
+       01  STATEMENT-DNI PIC 9(8).
+
+       01  CLIENT-FOUND-FLAG PIC X.
+           88  CLIENT-FOUND VALUE 'Y'.
+           88  CLIENT-NOT-FOUND VALUE 'N'.
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
+       01  ACCOUNT-COUNT PIC 9(6) VALUE ZERO.
+       01  TOTAL-BALANCE-ARS PIC 9(10) VALUE ZERO.
+       01  TOTAL-BALANCE-USD PIC 9(10) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Ingrese el DNI del cliente: ".
+           ACCEPT STATEMENT-DNI.
+
+           SET CLIENT-NOT-FOUND TO TRUE.
+
+           OPEN INPUT CLIENTS-FILE.
+
+           MOVE STATEMENT-DNI TO CLIENT-DNI.
+           READ CLIENTS-FILE
+               KEY IS CLIENT-DNI
+               INVALID KEY
+                   DISPLAY "No se encontró cliente con ese DNI"
+               NOT INVALID KEY
+                   SET CLIENT-FOUND TO TRUE
+                   PERFORM SHOW-CLIENT-HEADER
+           END-READ.
+
+           CLOSE CLIENTS-FILE.
+
+           IF CLIENT-FOUND
+               PERFORM SHOW-LINKED-ACCOUNTS
+               PERFORM SHOW-STATEMENT-TOTAL
+           END-IF.
+
+           GOBACK.
+
+       SHOW-CLIENT-HEADER.
+           DISPLAY "=== Resumen de cliente ===".
+           DISPLAY
+           "Nombre: " CLIENT-NAME
+           " Edad: " CLIENT-AGE
+           " DNI: " CLIENT-DNI.
+
+       SHOW-LINKED-ACCOUNTS.
+           DISPLAY "--- Cuentas asociadas ---".
+
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN INPUT ACCOUNTS-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       IF ACCOUNT-CLIENT-DNI = STATEMENT-DNI
+                           DISPLAY
+                           "N° de cuenta: " ACCOUNT-KEY
+                           ", saldo: " ACCOUNT-BILL
+                           " " ACCOUNT-CURRENCY
+                           ADD 1 TO ACCOUNT-COUNT
+                           IF CURRENCY-USD
+                               ADD ACCOUNT-BILL TO TOTAL-BALANCE-USD
+                           ELSE
+                               ADD ACCOUNT-BILL TO TOTAL-BALANCE-ARS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+
+       SHOW-STATEMENT-TOTAL.
+           IF ACCOUNT-COUNT = ZERO
+               DISPLAY "El cliente no tiene cuentas asociadas"
+           ELSE
+               DISPLAY
+               "--- Total: " ACCOUNT-COUNT " cuenta(s) ---"
+               DISPLAY
+               "Saldo total ARS: " TOTAL-BALANCE-ARS
+               DISPLAY
+               "Saldo total USD: " TOTAL-BALANCE-USD
+           END-IF.
+
+       END PROGRAM client-statement.

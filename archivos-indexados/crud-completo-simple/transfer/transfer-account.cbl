@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. transfer-account.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-account.cpy".
+       COPY "../copylib/physic-transactions.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-account.cpy".
+       COPY "../copylib/logic-transactions.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-ACCOUNT-STATUS PIC XX.
+       01  F-TRANSACTION-STATUS PIC XX.
+
+       01  SOURCE-ACCOUNT-KEY PIC 9(8).
+       01  DEST-ACCOUNT-KEY PIC 9(8).
+       01  TRANSFER-AMOUNT PIC 9(6).
+
+       01  TRANSFER-VALID PIC X.
+           88  VALID-TRANSFER VALUE 'Y'.
+           88  INVALID-TRANSFER VALUE 'N'.
+
+       01  SOURCE-CURRENCY PIC X(3).
+       01  DEST-CURRENCY PIC X(3).
+       01  CREDIT-AMOUNT PIC 9(8)V99.
+       01  EXCHANGE-RATE-USD-ARS PIC 9(6)V99 VALUE 1000.00.
+       01  WS-LOG-AMOUNT PIC 9(8).
+       01  WS-SOURCE-BILL-BEFORE PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+           SET INVALID-TRANSFER TO TRUE.
+
+           DISPLAY "Ingrese el número de cuenta de origen: ".
+           ACCEPT SOURCE-ACCOUNT-KEY.
+           DISPLAY "Ingrese el número de cuenta de destino: ".
+           ACCEPT DEST-ACCOUNT-KEY.
+
+           IF SOURCE-ACCOUNT-KEY = DEST-ACCOUNT-KEY
+               DISPLAY
+               "La cuenta de origen y destino no pueden ser la misma"
+               GOBACK
+           END-IF.
+
+           DISPLAY "Ingrese el monto a transferir: ".
+           ACCEPT TRANSFER-AMOUNT.
+
+           OPEN I-O ACCOUNTS-FILE.
+
+           PERFORM VALIDATE-SOURCE-ACCOUNT.
+
+           IF VALID-TRANSFER
+               PERFORM VALIDATE-DEST-ACCOUNT
+           END-IF.
+
+           IF VALID-TRANSFER
+               PERFORM APPLY-TRANSFER
+           END-IF.
+
+           CLOSE ACCOUNTS-FILE.
+
+           GOBACK.
+
+       VALIDATE-SOURCE-ACCOUNT.
+           MOVE SOURCE-ACCOUNT-KEY TO ACCOUNT-KEY.
+
+           READ ACCOUNTS-FILE
+               KEY IS ACCOUNT-KEY
+               INVALID KEY
+                   DISPLAY "La cuenta de origen no existe"
+               NOT INVALID KEY
+                   IF NOT ACCOUNT-ACTIVE
+                       DISPLAY
+                       "La cuenta de origen no está activa, no se "
+                       "permiten transferencias"
+                   ELSE
+                       IF TRANSFER-AMOUNT > ACCOUNT-BILL
+                           DISPLAY
+                           "La cuenta de origen no tiene saldo "
+                           "suficiente"
+                       ELSE
+                           MOVE ACCOUNT-CURRENCY TO SOURCE-CURRENCY
+                           SET VALID-TRANSFER TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       VALIDATE-DEST-ACCOUNT.
+           SET INVALID-TRANSFER TO TRUE.
+           MOVE DEST-ACCOUNT-KEY TO ACCOUNT-KEY.
+
+           READ ACCOUNTS-FILE
+               KEY IS ACCOUNT-KEY
+               INVALID KEY
+                   DISPLAY "La cuenta de destino no existe"
+               NOT INVALID KEY
+                   IF NOT ACCOUNT-ACTIVE
+                       DISPLAY
+                       "La cuenta de destino no está activa, no se "
+                       "permiten transferencias"
+                   ELSE
+                       MOVE ACCOUNT-CURRENCY TO DEST-CURRENCY
+                       SET VALID-TRANSFER TO TRUE
+                   END-IF
+           END-READ.
+
+       APPLY-TRANSFER.
+           MOVE SOURCE-ACCOUNT-KEY TO ACCOUNT-KEY.
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-KEY.
+           MOVE ACCOUNT-BILL TO WS-SOURCE-BILL-BEFORE.
+           SUBTRACT TRANSFER-AMOUNT FROM ACCOUNT-BILL.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "Error al debitar la cuenta de origen"
+                   CLOSE ACCOUNTS-FILE
+                   GOBACK
+           END-REWRITE.
+           SET TRANS-IS-WITHDRAWAL TO TRUE.
+           MOVE TRANSFER-AMOUNT TO WS-LOG-AMOUNT.
+           PERFORM LOG-WRITE-TRANSACTION.
+
+           PERFORM CONVERTIR-MONTO.
+
+           MOVE DEST-ACCOUNT-KEY TO ACCOUNT-KEY.
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-KEY.
+           ADD CREDIT-AMOUNT TO ACCOUNT-BILL ROUNDED.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "Error al acreditar la cuenta de destino"
+                   PERFORM REVERSE-SOURCE-DEBIT
+                   CLOSE ACCOUNTS-FILE
+                   GOBACK
+               NOT INVALID KEY
+                   SET TRANS-IS-DEPOSIT TO TRUE
+                   COMPUTE WS-LOG-AMOUNT ROUNDED = CREDIT-AMOUNT
+                   PERFORM LOG-WRITE-TRANSACTION
+           END-REWRITE.
+
+           IF SOURCE-CURRENCY NOT = DEST-CURRENCY
+               DISPLAY
+               "Conversión aplicada: " TRANSFER-AMOUNT " "
+               SOURCE-CURRENCY " = " CREDIT-AMOUNT " " DEST-CURRENCY
+           END-IF.
+
+           DISPLAY "Transferencia realizada satisfactoriamente".
+
+       REVERSE-SOURCE-DEBIT.
+           MOVE SOURCE-ACCOUNT-KEY TO ACCOUNT-KEY.
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-KEY.
+           MOVE WS-SOURCE-BILL-BEFORE TO ACCOUNT-BILL.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY
+                   "Error crítico: no fue posible revertir el débito "
+                   "de la cuenta de origen " SOURCE-ACCOUNT-KEY
+               NOT INVALID KEY
+                   DISPLAY
+                   "Débito de la cuenta de origen revertido tras "
+                   "fallo al acreditar el destino"
+           END-REWRITE.
+
+       CONVERTIR-MONTO.
+           IF SOURCE-CURRENCY = DEST-CURRENCY
+               MOVE TRANSFER-AMOUNT TO CREDIT-AMOUNT
+           ELSE
+               IF SOURCE-CURRENCY = "USD"
+                   COMPUTE CREDIT-AMOUNT ROUNDED =
+                       TRANSFER-AMOUNT * EXCHANGE-RATE-USD-ARS
+               ELSE
+                   COMPUTE CREDIT-AMOUNT ROUNDED =
+                       TRANSFER-AMOUNT / EXCHANGE-RATE-USD-ARS
+               END-IF
+           END-IF.
+
+       LOG-WRITE-TRANSACTION.
+           OPEN EXTEND TRANSACTIONS-FILE.
+
+           MOVE ACCOUNT-KEY TO TRANS-ACCOUNT-KEY.
+           MOVE WS-LOG-AMOUNT TO TRANS-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TRANS-DATE.
+           MOVE ACCOUNT-BILL TO TRANS-BALANCE.
+
+           WRITE TRANSACTION-RECORD.
+
+           CLOSE TRANSACTIONS-FILE.
+
+       END PROGRAM transfer-account.

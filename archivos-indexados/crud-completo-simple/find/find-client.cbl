@@ -13,26 +13,88 @@
        WORKING-STORAGE SECTION.
        01  F-STATUS PIC XX.
 
+       01  SEARCH-MODE PIC X.
+           88  SEARCH-BY-DNI VALUE '1'.
+           88  SEARCH-BY-NAME VALUE '2'.
+
+       01  WANTED-NAME PIC X(30).
+
+       01  WS-STATUS-TEXT PIC X(8).
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
        PROCEDURE DIVISION.
-           
+
+           DISPLAY "Buscar por DNI (1) o por nombre (2): ".
+           ACCEPT SEARCH-MODE.
+
+           OPEN INPUT CLIENTS-FILE.
+
+           EVALUATE TRUE
+               WHEN SEARCH-BY-DNI
+                   PERFORM FIND-BY-DNI
+               WHEN SEARCH-BY-NAME
+                   PERFORM FIND-BY-NAME
+               WHEN OTHER
+                   DISPLAY "Opción inválida"
+           END-EVALUATE.
+
+           CLOSE CLIENTS-FILE.
+
+           GOBACK.
+
+       FIND-BY-DNI.
            DISPLAY "Ingrese su dni para buscar el registro: ".
            ACCEPT CLIENT-DNI.
 
-           OPEN INPUT CLIENTS-FILE.
-           
            READ CLIENTS-FILE
                KEY IS CLIENT-DNI
                INVALID KEY
-                   DISPLAY "No se encontr√≥ registro con ese DNI"
+                   DISPLAY "No se encontró registro con ese DNI"
                NOT INVALID KEY
-                   DISPLAY 
-                   "Nombre: " CLIENT-NAME
-                   " Edad: " CLIENT-AGE
-                   " DNI: " CLIENT-DNI
-           END-READ
-       
-           CLOSE CLIENTS-FILE.
+                   PERFORM SHOW-CLIENT
+           END-READ.
 
-           GOBACK.
+       FIND-BY-NAME.
+           DISPLAY "Ingrese el nombre para buscar el registro: ".
+           ACCEPT WANTED-NAME.
+
+           MOVE WANTED-NAME TO CLIENT-NAME.
+           SET F-NOT-ENDED TO TRUE.
+
+           START CLIENTS-FILE
+               KEY IS EQUAL TO CLIENT-NAME
+               INVALID KEY
+                   DISPLAY "No se encontró registro con ese nombre"
+                   SET F-ENDED TO TRUE
+           END-START.
+
+           PERFORM UNTIL F-ENDED
+               READ CLIENTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       IF CLIENT-NAME NOT = WANTED-NAME
+                           SET F-ENDED TO TRUE
+                       ELSE
+                           PERFORM SHOW-CLIENT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       SHOW-CLIENT.
+           IF CLIENT-ACTIVE
+               MOVE "ACTIVO" TO WS-STATUS-TEXT
+           ELSE
+               MOVE "INACTIVO" TO WS-STATUS-TEXT
+           END-IF.
+
+           DISPLAY
+           "Nombre: " CLIENT-NAME
+           " Edad: " CLIENT-AGE
+           " DNI: " CLIENT-DNI
+           " Estado: " WS-STATUS-TEXT.
 
        END PROGRAM find-client.

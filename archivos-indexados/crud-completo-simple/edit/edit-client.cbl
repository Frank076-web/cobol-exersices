@@ -13,20 +13,31 @@
        WORKING-STORAGE SECTION.
        01  F-STATUS PIC XX.
 
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "EDIT-CLIENT".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50).
+       01  WS-AUDIT-AFTER PIC X(50).
+
        PROCEDURE DIVISION.
 
            DISPLAY "Ingrese el DNI del cliente a editar: ".
            ACCEPT CLIENT-DNI.
 
            OPEN I-O CLIENTS-FILE.
-           
+
            READ CLIENTS-FILE
                KEY IS CLIENT-DNI
                INVALID KEY
-                   DISPLAY 
-                   "El numero de DNI no representa un cliente v√°lido"
+                   DISPLAY
+                   "El numero de DNI no representa un cliente válido"
                NOT INVALID KEY
-                   PERFORM EDIT-CLIENT
+                   IF CLIENT-ACTIVE
+                       PERFORM EDIT-CLIENT
+                   ELSE
+                       DISPLAY
+                       "El cliente está inactivo, no se permite "
+                       "editarlo"
+                   END-IF
            END-READ.
 
            CLOSE CLIENTS-FILE.
@@ -34,16 +45,45 @@
            GOBACK.
 
        EDIT-CLIENT.
+           MOVE CLIENT-DNI TO WS-AUDIT-KEY.
+           STRING CLIENT-NAME DELIMITED BY SIZE
+               " / " DELIMITED BY SIZE
+               CLIENT-AGE DELIMITED BY SIZE
+               INTO WS-AUDIT-BEFORE.
+
            DISPLAY "Ingrese nuevo nombre: "
            ACCEPT CLIENT-NAME.
-           DISPLAY "Ingrese nueva edad: ".
-           ACCEPT CLIENT-AGE.
+
+           PERFORM ACCEPT-VALID-AGE.
 
            REWRITE CLIENT-RECORD
                INVALID KEY
                    DISPLAY "Hubo un error al intentar editar el cliente"
                NOT INVALID KEY
                    DISPLAY "Cliente editado satisfactoriamente"
+                   PERFORM LOG-AUDIT-ENTRY
            END-REWRITE.
 
+       LOG-AUDIT-ENTRY.
+           STRING CLIENT-NAME DELIMITED BY SIZE
+               " / " DELIMITED BY SIZE
+               CLIENT-AGE DELIMITED BY SIZE
+               INTO WS-AUDIT-AFTER.
+
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
+       ACCEPT-VALID-AGE.
+           MOVE ZERO TO CLIENT-AGE.
+
+           PERFORM UNTIL CLIENT-AGE > ZERO AND CLIENT-AGE <= 120
+               DISPLAY "Ingrese nueva edad (1-120): "
+               ACCEPT CLIENT-AGE
+
+               IF CLIENT-AGE = ZERO OR CLIENT-AGE > 120
+                   DISPLAY "Edad inválida, debe estar entre 1 y 120"
+               END-IF
+           END-PERFORM.
+
        END PROGRAM edit-client.

@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. edit-account-status.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-account.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-account.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-ACCOUNT-STATUS PIC XX.
+
+       01  WS-NEW-STATUS PIC X.
+           88  NEW-STATUS-VALID VALUE 'A' 'F' 'C'.
+
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "EDIT-ACCOUNT-STATUS".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50).
+       01  WS-AUDIT-AFTER PIC X(50).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Ingrese el número de cuenta: ".
+           ACCEPT ACCOUNT-KEY.
+
+           OPEN I-O ACCOUNTS-FILE.
+
+           READ ACCOUNTS-FILE
+               KEY IS ACCOUNT-KEY
+               INVALID KEY
+                   DISPLAY "El número de cuenta no existe"
+               NOT INVALID KEY
+                   PERFORM CHANGE-ACCOUNT-STATUS
+           END-READ.
+
+           CLOSE ACCOUNTS-FILE.
+
+           GOBACK.
+
+       CHANGE-ACCOUNT-STATUS.
+           DISPLAY "Estado actual: " ACCOUNT-STATUS.
+
+           MOVE SPACE TO WS-NEW-STATUS.
+           PERFORM UNTIL NEW-STATUS-VALID
+               DISPLAY
+               "Ingrese el nuevo estado: activa (A), congelada (F) "
+               "o cerrada (C): "
+               ACCEPT WS-NEW-STATUS
+
+               IF NOT NEW-STATUS-VALID
+                   DISPLAY "Estado inválido, ingrese A, F o C"
+               END-IF
+           END-PERFORM.
+
+           IF WS-NEW-STATUS = 'C' AND ACCOUNT-BILL NOT = ZERO
+               DISPLAY
+               "La cuenta tiene un saldo distinto de cero, no es "
+               "posible cerrarla"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ACCOUNT-KEY TO WS-AUDIT-KEY.
+           STRING "Estado: " DELIMITED BY SIZE
+               ACCOUNT-STATUS DELIMITED BY SIZE
+               INTO WS-AUDIT-BEFORE.
+
+           MOVE WS-NEW-STATUS TO ACCOUNT-STATUS.
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY
+                   "Hubo un error al actualizar el estado de la cuenta"
+               NOT INVALID KEY
+                   DISPLAY "Estado de la cuenta actualizado"
+                   PERFORM LOG-AUDIT-ENTRY
+           END-REWRITE.
+
+       LOG-AUDIT-ENTRY.
+           STRING "Estado: " DELIMITED BY SIZE
+               ACCOUNT-STATUS DELIMITED BY SIZE
+               INTO WS-AUDIT-AFTER.
+
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
+       END PROGRAM edit-account-status.

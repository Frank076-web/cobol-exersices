@@ -1,10 +1,63 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. init.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL BATCH-CONTROL-FILE
+       ASSIGN TO "init-batch.ctl"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-BATCH-STATUS.
+
+       SELECT OPTIONAL PERFIL-USUARIO
+       ASSIGN TO "perfiles.idx"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS PU-USUARIO
+       FILE STATUS IS F-PERFIL-STATUS.
+
+       SELECT OPTIONAL BATCH-SERVICE-ACCOUNT-FILE
+       ASSIGN TO "init-batch-user.ctl"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-SERVICE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-CONTROL-FILE.
+       01  BATCH-CONTROL-RECORD PIC 99.
+
+       FD  BATCH-SERVICE-ACCOUNT-FILE.
+       01  BATCH-SERVICE-ACCOUNT-RECORD PIC X(20).
+
+       FD  PERFIL-USUARIO.
+       01  REGISTRO-PERFIL.
+           05  PU-USUARIO PIC X(30).
+           05  PU-TIPO-USUARIO PIC X.
 
        WORKING-STORAGE SECTION.
        01  F-STATUS PIC 99.
+       01  F-BATCH-STATUS PIC XX.
+       01  F-PERFIL-STATUS PIC XX.
+       01  F-SERVICE-STATUS PIC XX.
+
+       01  NOMBRE-USUARIO-SESION PIC X(30).
+       01  NOMBRE-USUARIO-LOGIN PIC X(30).
+
+       01  LOGIN-RESULTADO-FLAG PIC X VALUE 'N'.
+           88  LOGIN-EXITOSO VALUE 'Y'.
+
+       01  TIPO-USUARIO-ACTUAL PIC X VALUE 'A'.
+           88  ROL-ADMIN VALUE 'A'.
+           88  ROL-EDITOR VALUE 'E'.
+           88  ROL-LECTOR VALUE 'L'.
+
+       01  OPCION-PERMITIDA-FLAG PIC X VALUE 'S'.
+           88  OPCION-PERMITIDA VALUE 'S'.
+           88  OPCION-NO-PERMITIDA VALUE 'N'.
+
+       01  BATCH-MODE-FLAG PIC X.
+           88  BATCH-MODE VALUE 'Y'.
+           88  INTERACTIVE-MODE VALUE 'N'.
 
        01  MENU-OPTION PIC 99.
            88  LIST-CLIENTS VALUE 1.
@@ -14,18 +67,137 @@
            88  ADD-ACCOUNT VALUE 5.
            88  EDIT-CLIENT VALUE 6.
            88  EDIT-CASH VALUE 7.
-           88  DELETE-CLIENT VALUE 8. 
-           88  DELETE-ACCOUNT VALUE 9. 
+           88  DELETE-CLIENT VALUE 8.
+           88  DELETE-ACCOUNT VALUE 9.
+           88  TRANSFER-ACCOUNT VALUE 11.
+           88  CLIENT-STATEMENT VALUE 12.
+           88  MERGE-CLIENT VALUE 13.
+           88  EDIT-ACCOUNT-STATUS VALUE 14.
            88  CLOSE-PROGRAM VALUE 10.
 
        PROCEDURE DIVISION.
            CALL "./create/create-files".
 
+           SET INTERACTIVE-MODE TO TRUE.
+
+           OPEN INPUT BATCH-CONTROL-FILE.
+           IF F-BATCH-STATUS = "00"
+               SET BATCH-MODE TO TRUE
+               DISPLAY
+               "Modo desatendido: leyendo opciones de "
+               "init-batch.ctl"
+           END-IF.
+
+           IF INTERACTIVE-MODE
+               PERFORM REQUERIR-LOGIN
+               PERFORM IDENTIFICAR-SESION
+           ELSE
+               PERFORM IDENTIFICAR-SESION-BATCH
+           END-IF.
+
            PERFORM SHOW-MENU UNTIL CLOSE-PROGRAM.
 
+           IF BATCH-MODE
+               CLOSE BATCH-CONTROL-FILE
+           END-IF.
+
            STOP RUN.
-       
+
+       REQUERIR-LOGIN.
+           CALL "../../ejercitacion-repaso/usuario-clave"
+               USING NOMBRE-USUARIO-LOGIN LOGIN-RESULTADO-FLAG.
+
+           IF NOT LOGIN-EXITOSO
+               DISPLAY "No fue posible iniciar sesión. Cerrando."
+               STOP RUN
+           END-IF.
+
+           MOVE NOMBRE-USUARIO-LOGIN TO NOMBRE-USUARIO-SESION.
+
+       IDENTIFICAR-SESION.
+           OPEN INPUT PERFIL-USUARIO.
+           IF F-PERFIL-STATUS = "00"
+               MOVE NOMBRE-USUARIO-SESION TO PU-USUARIO
+               READ PERFIL-USUARIO
+                   KEY IS PU-USUARIO
+                   INVALID KEY
+                       DISPLAY "Usuario sin perfil registrado, "
+                       "se asigna rol LECTOR"
+                       SET ROL-LECTOR TO TRUE
+                   NOT INVALID KEY
+                       MOVE PU-TIPO-USUARIO TO TIPO-USUARIO-ACTUAL
+               END-READ
+               CLOSE PERFIL-USUARIO
+           ELSE
+               DISPLAY "No hay perfiles registrados, se asigna "
+               "rol ADMIN"
+               SET ROL-ADMIN TO TRUE
+           END-IF.
+
+       IDENTIFICAR-SESION-BATCH.
+           OPEN INPUT BATCH-SERVICE-ACCOUNT-FILE.
+           IF F-SERVICE-STATUS = "00"
+               READ BATCH-SERVICE-ACCOUNT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BATCH-SERVICE-ACCOUNT-RECORD
+                           TO NOMBRE-USUARIO-SESION
+               END-READ
+               CLOSE BATCH-SERVICE-ACCOUNT-FILE
+               PERFORM IDENTIFICAR-SESION
+           ELSE
+               CLOSE BATCH-SERVICE-ACCOUNT-FILE
+               DISPLAY
+               "Modo batch sin cuenta de servicio configurada "
+               "(init-batch-user.ctl), se asigna rol LECTOR"
+               SET ROL-LECTOR TO TRUE
+           END-IF.
+
        SHOW-MENU.
+           IF BATCH-MODE
+               PERFORM READ-BATCH-OPTION
+           ELSE
+               PERFORM SHOW-MENU-SCREEN
+               ACCEPT MENU-OPTION
+           END-IF.
+
+           PERFORM VERIFICAR-PERMISO-OPCION.
+
+           IF OPCION-PERMITIDA
+               PERFORM RUN-MENU-OPTION
+           ELSE
+               DISPLAY "Opción no permitida para su rol."
+           END-IF.
+
+       VERIFICAR-PERMISO-OPCION.
+           SET OPCION-PERMITIDA TO TRUE.
+
+           IF ROL-LECTOR
+               IF ADD-CLIENT OR ADD-ACCOUNT OR EDIT-CLIENT
+                   OR EDIT-CASH OR DELETE-CLIENT OR DELETE-ACCOUNT
+                   OR TRANSFER-ACCOUNT OR MERGE-CLIENT
+                   OR EDIT-ACCOUNT-STATUS
+                   SET OPCION-NO-PERMITIDA TO TRUE
+               END-IF
+           END-IF.
+
+           IF ROL-EDITOR
+               IF DELETE-CLIENT OR DELETE-ACCOUNT OR MERGE-CLIENT
+                   SET OPCION-NO-PERMITIDA TO TRUE
+               END-IF
+           END-IF.
+
+       READ-BATCH-OPTION.
+           READ BATCH-CONTROL-FILE
+               AT END
+                   SET CLOSE-PROGRAM TO TRUE
+               NOT AT END
+                   MOVE BATCH-CONTROL-RECORD TO MENU-OPTION
+                   DISPLAY "Opción leída del control: " MENU-OPTION
+           END-READ.
+
+       SHOW-MENU-SCREEN.
            DISPLAY "************************".
            DISPLAY "*        MENÚ          *"
            DISPLAY "*                      *".
@@ -38,11 +210,14 @@
            DISPLAY "* EDITAR SALDO (7)     *".
            DISPLAY "* ELIMINAR CLIENTE (8) *".
            DISPLAY "* ELIMINAR CUENTA (9)  *".
+           DISPLAY "* TRANSFERIR (11)      *".
+           DISPLAY "* ESTADO DE CUENTA (12)*".
+           DISPLAY "* FUSIONAR CLIENTE(13) *".
+           DISPLAY "* CONGELAR/CERRAR(14)  *".
            DISPLAY "* SALIR (10)           *".
            DISPLAY "************************".
 
-           ACCEPT MENU-OPTION.
-
+       RUN-MENU-OPTION.
            EVALUATE TRUE
                WHEN LIST-CLIENTS
                    DISPLAY SPACE
@@ -78,7 +253,23 @@
                    DISPLAY SPACE
                WHEN DELETE-ACCOUNT
                    DISPLAY SPACE
-                   CALL "./delete/delete-account"			    				   
+                   CALL "./delete/delete-account"
+                   DISPLAY SPACE
+               WHEN TRANSFER-ACCOUNT
+                   DISPLAY SPACE
+                   CALL "./transfer/transfer-account"
+                   DISPLAY SPACE
+               WHEN CLIENT-STATEMENT
+                   DISPLAY SPACE
+                   CALL "./statement/client-statement"
+                   DISPLAY SPACE
+               WHEN MERGE-CLIENT
+                   DISPLAY SPACE
+                   CALL "./merge/merge-client"
+                   DISPLAY SPACE
+               WHEN EDIT-ACCOUNT-STATUS
+                   DISPLAY SPACE
+                   CALL "./edit/edit-account-status"
                    DISPLAY SPACE
                WHEN CLOSE-PROGRAM
                    DISPLAY SPACE

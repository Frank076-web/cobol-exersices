@@ -5,30 +5,52 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        COPY "./copylib/physic-clients.cpy".
+       COPY "./copylib/physic-client-export.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        COPY "./copylib/logic-clients.cpy".
+       COPY "./copylib/logic-client-export.cpy".
 
        WORKING-STORAGE SECTION.
        01  F-STATUS PIC 99.
-       
+       01  F-EXPORT-STATUS PIC XX.
+
        01  EOF-FLAG PIC X.
            88  F-END VALUE 'Y'.
            88  F-N-ENDED VALUE 'N'.
 
+       01  PAGE-SIZE PIC 9(4) VALUE 20.
+       01  LINES-SHOWN PIC 9(4) VALUE ZERO.
+       01  CONTINUE-KEY PIC X.
+
+       01  OUTPUT-MODE PIC X.
+           88  SCREEN-MODE VALUE '1'.
+           88  CSV-MODE VALUE '2'.
+
+       01  WS-AGE-TEXT PIC ZZ9.
+       01  WS-DNI-TEXT PIC Z(7)9.
+       01  WS-STATUS-TEXT PIC X(8).
+
        PROCEDURE DIVISION.
            SET F-N-ENDED TO TRUE.
            MOVE SPACES TO CLIENT-RECORD.
 
+           DISPLAY "Mostrar en pantalla (1) o exportar a CSV (2): ".
+           ACCEPT OUTPUT-MODE.
+
            PERFORM READ-RECORDS.
 
            GOBACK.
-           
-       
+
+
        READ-RECORDS.
            OPEN INPUT CLIENTS-FILE.
-           
+
+           IF CSV-MODE
+               OPEN OUTPUT CLIENT-EXPORT-FILE
+           END-IF.
+
            PERFORM UNTIL F-END
                READ CLIENTS-FILE NEXT RECORD
                    AT END
@@ -39,15 +61,67 @@
 
            CLOSE CLIENTS-FILE.
 
+           IF CSV-MODE
+               CLOSE CLIENT-EXPORT-FILE
+               DISPLAY
+               "Exportado a clients-export.csv"
+           END-IF.
+
            IF CLIENT-RECORD = SPACES
                DISPLAY "No hay registros"
            END-IF.
 
        SHOW-RECORD.
-           DISPLAY 
+           IF CSV-MODE
+               PERFORM WRITE-CSV-RECORD
+           ELSE
+               PERFORM SHOW-SCREEN-RECORD
+           END-IF.
+
+       SHOW-SCREEN-RECORD.
+           IF CLIENT-ACTIVE
+               MOVE "ACTIVO" TO WS-STATUS-TEXT
+           ELSE
+               MOVE "INACTIVO" TO WS-STATUS-TEXT
+           END-IF.
+
+           DISPLAY
            "Nombre: " CLIENT-NAME
            " Edad: " CLIENT-AGE
-           " DNI: " CLIENT-DNI.
+           " DNI: " CLIENT-DNI
+           " Estado: " WS-STATUS-TEXT.
+
+           ADD 1 TO LINES-SHOWN.
+           IF LINES-SHOWN >= PAGE-SIZE
+               PERFORM PAUSE-FOR-KEYPRESS
+               MOVE ZERO TO LINES-SHOWN
+           END-IF.
+
+       WRITE-CSV-RECORD.
+           MOVE CLIENT-AGE TO WS-AGE-TEXT.
+           MOVE CLIENT-DNI TO WS-DNI-TEXT.
+
+           IF CLIENT-ACTIVE
+               MOVE "ACTIVO" TO WS-STATUS-TEXT
+           ELSE
+               MOVE "INACTIVO" TO WS-STATUS-TEXT
+           END-IF.
+
+           STRING
+               FUNCTION TRIM(CLIENT-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AGE-TEXT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DNI-TEXT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-STATUS-TEXT) DELIMITED BY SIZE
+               INTO CLIENT-EXPORT-RECORD.
+
+           WRITE CLIENT-EXPORT-RECORD.
+
+       PAUSE-FOR-KEYPRESS.
+           DISPLAY "-- Presione Enter para continuar --".
+           ACCEPT CONTINUE-KEY.
 
        END PROGRAM list-clients.
        
\ No newline at end of file

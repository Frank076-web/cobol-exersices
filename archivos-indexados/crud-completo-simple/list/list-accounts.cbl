@@ -5,36 +5,210 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        COPY "../copylib/physic-account.cpy".
+       COPY "../copylib/physic-account-export.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        COPY "../copylib/logic-account.cpy".
+       COPY "../copylib/logic-account-export.cpy".
 
        WORKING-STORAGE SECTION.
        01  F-ACCOUNT-STATUS PIC XX.
+       01  F-EXPORT-STATUS PIC XX.
 
        01  EOF-FLAG PIC X.
            88  F-ENDED VALUE 'Y'.
            88  F-NOT-ENDED VALUE 'N'.
 
+       01  FILTER-CLIENT-DNI PIC 9(8).
+
+       01  FILTER-BALANCE-MODE PIC X.
+           88  FILTER-BALANCE-NONE VALUE 'N'.
+           88  FILTER-BALANCE-BELOW VALUE 'S'.
+
+       01  FILTER-BALANCE-THRESHOLD PIC 9(8).
+
+       01  PAGE-SIZE PIC 9(4) VALUE 20.
+       01  LINES-SHOWN PIC 9(4) VALUE ZERO.
+       01  CONTINUE-KEY PIC X.
+
+       01  OUTPUT-MODE PIC X.
+           88  SCREEN-MODE VALUE '1'.
+           88  CSV-MODE VALUE '2'.
+
+       01  WS-KEY-TEXT PIC Z(7)9.
+       01  WS-DNI-TEXT PIC Z(7)9.
+       01  WS-BILL-TEXT PIC Z(7)9.
+
+       01  SORT-MODE PIC X.
+           88  SORT-NONE VALUE 'N'.
+           88  SORT-ASCENDING VALUE 'A'.
+           88  SORT-DESCENDING VALUE 'D'.
+
+       01  SORT-TABLE.
+           05  SORT-ENTRY OCCURS 1000 TIMES INDEXED BY SORT-IDX.
+               10  SORT-ACCOUNT-KEY PIC 9(8).
+               10  SORT-ACCOUNT-DNI PIC 9(8).
+               10  SORT-ACCOUNT-BILL PIC 9(8).
+               10  SORT-ACCOUNT-CURRENCY PIC X(3).
+
+       01  SORT-COUNT PIC 9(4) VALUE ZERO.
+       01  SORT-I PIC 9(4).
+       01  SORT-J PIC 9(4).
+       01  SORT-SWAP-FLAG PIC X.
+           88  SORT-SWAP-NEEDED VALUE 'Y'.
+           88  SORT-SWAP-NOT-NEEDED VALUE 'N'.
+       01  SORT-TEMP-ENTRY.
+           05  SORT-TEMP-KEY PIC 9(8).
+           05  SORT-TEMP-DNI PIC 9(8).
+           05  SORT-TEMP-BILL PIC 9(8).
+           05  SORT-TEMP-CURRENCY PIC X(3).
+
        PROCEDURE DIVISION.
-           
+
            SET F-NOT-ENDED TO TRUE.
 
+           DISPLAY
+           "Ingrese el DNI del cliente para filtrar (0 para todos): ".
+           ACCEPT FILTER-CLIENT-DNI.
+
+           DISPLAY
+           "¿Filtrar cuentas con saldo por debajo de un límite? "
+           "(S) | (N)".
+           ACCEPT FILTER-BALANCE-MODE.
+
+           IF FILTER-BALANCE-BELOW
+               DISPLAY "Ingrese el saldo límite: "
+               ACCEPT FILTER-BALANCE-THRESHOLD
+           END-IF.
+
+           DISPLAY
+           "Ordenar por saldo: sin orden (N), ascendente (A) "
+           "o descendente (D): ".
+           ACCEPT SORT-MODE.
+
+           DISPLAY "Mostrar en pantalla (1) o exportar a CSV (2): ".
+           ACCEPT OUTPUT-MODE.
+
            OPEN INPUT ACCOUNTS-FILE.
 
+           IF CSV-MODE
+               OPEN OUTPUT ACCOUNT-EXPORT-FILE
+           END-IF.
+
            PERFORM UNTIL F-ENDED
                READ ACCOUNTS-FILE NEXT RECORD
                    AT END
                        SET F-ENDED TO TRUE
                    NOT AT END
-                       DISPLAY 
-                       "NÂ° de cuenta: " ACCOUNT-KEY
-                       ", DNI cliente: " ACCOUNT-CLIENT-DNI
-                       ", saldo: " ACCOUNT-BILL
+                       IF (FILTER-CLIENT-DNI = ZERO
+                           OR ACCOUNT-CLIENT-DNI = FILTER-CLIENT-DNI)
+                           AND (FILTER-BALANCE-NONE
+                           OR ACCOUNT-BILL < FILTER-BALANCE-THRESHOLD)
+                           PERFORM COLLECT-ACCOUNT
+                       END-IF
                END-READ
            END-PERFORM.
 
            CLOSE ACCOUNTS-FILE.
 
+           IF NOT SORT-NONE
+               PERFORM SORT-TABLE-BY-BALANCE
+           END-IF.
+
+           PERFORM SHOW-COLLECTED-ACCOUNTS.
+
+           IF CSV-MODE
+               CLOSE ACCOUNT-EXPORT-FILE
+               DISPLAY "Exportado a accounts-export.csv"
+           END-IF.
+
+           GOBACK.
+
+       COLLECT-ACCOUNT.
+           ADD 1 TO SORT-COUNT.
+           MOVE ACCOUNT-KEY TO SORT-ACCOUNT-KEY(SORT-COUNT).
+           MOVE ACCOUNT-CLIENT-DNI TO SORT-ACCOUNT-DNI(SORT-COUNT).
+           MOVE ACCOUNT-BILL TO SORT-ACCOUNT-BILL(SORT-COUNT).
+           MOVE ACCOUNT-CURRENCY TO SORT-ACCOUNT-CURRENCY(SORT-COUNT).
+
+       SORT-TABLE-BY-BALANCE.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SORT-COUNT
+               PERFORM VARYING SORT-J FROM 1 BY 1
+                   UNTIL SORT-J > SORT-COUNT - SORT-I
+                   SET SORT-SWAP-NOT-NEEDED TO TRUE
+                   IF SORT-ASCENDING
+                       IF SORT-ACCOUNT-BILL(SORT-J) >
+                           SORT-ACCOUNT-BILL(SORT-J + 1)
+                           SET SORT-SWAP-NEEDED TO TRUE
+                       END-IF
+                   ELSE
+                       IF SORT-ACCOUNT-BILL(SORT-J) <
+                           SORT-ACCOUNT-BILL(SORT-J + 1)
+                           SET SORT-SWAP-NEEDED TO TRUE
+                       END-IF
+                   END-IF
+                   IF SORT-SWAP-NEEDED
+                       PERFORM SWAP-SORT-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-SORT-ENTRIES.
+           MOVE SORT-ENTRY(SORT-J) TO SORT-TEMP-ENTRY.
+           MOVE SORT-ENTRY(SORT-J + 1) TO SORT-ENTRY(SORT-J).
+           MOVE SORT-TEMP-ENTRY TO SORT-ENTRY(SORT-J + 1).
+
+       SHOW-COLLECTED-ACCOUNTS.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SORT-COUNT
+               MOVE SORT-ACCOUNT-KEY(SORT-I) TO ACCOUNT-KEY
+               MOVE SORT-ACCOUNT-DNI(SORT-I) TO ACCOUNT-CLIENT-DNI
+               MOVE SORT-ACCOUNT-BILL(SORT-I) TO ACCOUNT-BILL
+               MOVE SORT-ACCOUNT-CURRENCY(SORT-I) TO ACCOUNT-CURRENCY
+               PERFORM SHOW-ACCOUNT
+           END-PERFORM.
+
+       SHOW-ACCOUNT.
+           IF CSV-MODE
+               PERFORM WRITE-CSV-RECORD
+           ELSE
+               PERFORM SHOW-SCREEN-RECORD
+           END-IF.
+
+       SHOW-SCREEN-RECORD.
+           DISPLAY
+           "N° de cuenta: " ACCOUNT-KEY
+           ", DNI cliente: " ACCOUNT-CLIENT-DNI
+           ", saldo: " ACCOUNT-BILL
+           " " ACCOUNT-CURRENCY.
+
+           ADD 1 TO LINES-SHOWN.
+           IF LINES-SHOWN >= PAGE-SIZE
+               PERFORM PAUSE-FOR-KEYPRESS
+               MOVE ZERO TO LINES-SHOWN
+           END-IF.
+
+       WRITE-CSV-RECORD.
+           MOVE ACCOUNT-KEY TO WS-KEY-TEXT.
+           MOVE ACCOUNT-CLIENT-DNI TO WS-DNI-TEXT.
+           MOVE ACCOUNT-BILL TO WS-BILL-TEXT.
+
+           STRING
+               FUNCTION TRIM(WS-KEY-TEXT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DNI-TEXT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-BILL-TEXT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ACCOUNT-CURRENCY) DELIMITED BY SIZE
+               INTO ACCOUNT-EXPORT-RECORD.
+
+           WRITE ACCOUNT-EXPORT-RECORD.
+
+       PAUSE-FOR-KEYPRESS.
+           DISPLAY "-- Presione Enter para continuar --".
+           ACCEPT CONTINUE-KEY.
+
        END PROGRAM list-accounts.

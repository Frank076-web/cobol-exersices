@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. daily-cash-position.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-account.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-account.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-ACCOUNT-STATUS PIC XX.
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
+       01  TOTAL-ACCOUNTS PIC 9(6) VALUE ZERO.
+       01  TOTAL-FUNDS PIC 9(10) VALUE ZERO.
+
+       01  EXCHANGE-RATE-USD-ARS PIC 9(6)V99 VALUE 1000.00.
+       01  WS-BILL-ARS PIC 9(10).
+
+       01  BRACKET-COUNT-LOW PIC 9(6) VALUE ZERO.
+       01  BRACKET-COUNT-MID PIC 9(6) VALUE ZERO.
+       01  BRACKET-COUNT-HIGH PIC 9(6) VALUE ZERO.
+
+       01  BRACKET-TOTAL-LOW PIC 9(10) VALUE ZERO.
+       01  BRACKET-TOTAL-MID PIC 9(10) VALUE ZERO.
+       01  BRACKET-TOTAL-HIGH PIC 9(10) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN INPUT ACCOUNTS-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       PERFORM TALLY-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+
+           PERFORM SHOW-SUMMARY.
+
+           GOBACK.
+
+       TALLY-ACCOUNT.
+           ADD 1 TO TOTAL-ACCOUNTS.
+
+           IF CURRENCY-USD
+               COMPUTE WS-BILL-ARS ROUNDED =
+                   ACCOUNT-BILL * EXCHANGE-RATE-USD-ARS
+           ELSE
+               MOVE ACCOUNT-BILL TO WS-BILL-ARS
+           END-IF.
+
+           ADD WS-BILL-ARS TO TOTAL-FUNDS.
+
+           EVALUATE TRUE
+               WHEN WS-BILL-ARS < 10000
+                   ADD 1 TO BRACKET-COUNT-LOW
+                   ADD WS-BILL-ARS TO BRACKET-TOTAL-LOW
+               WHEN WS-BILL-ARS < 100000
+                   ADD 1 TO BRACKET-COUNT-MID
+                   ADD WS-BILL-ARS TO BRACKET-TOTAL-MID
+               WHEN OTHER
+                   ADD 1 TO BRACKET-COUNT-HIGH
+                   ADD WS-BILL-ARS TO BRACKET-TOTAL-HIGH
+           END-EVALUATE.
+
+       SHOW-SUMMARY.
+           DISPLAY "=== Posición de caja diaria ===".
+           DISPLAY "Cuentas relevadas: " TOTAL-ACCOUNTS.
+           DISPLAY
+           "Fondos totales en depósito (equivalente ARS): "
+           TOTAL-FUNDS.
+           DISPLAY "--- Por tramo de saldo ---".
+           DISPLAY
+           "Menos de 10.000: " BRACKET-COUNT-LOW
+           " cuenta(s), total " BRACKET-TOTAL-LOW.
+           DISPLAY
+           "Entre 10.000 y 99.999: " BRACKET-COUNT-MID
+           " cuenta(s), total " BRACKET-TOTAL-MID.
+           DISPLAY
+           "100.000 o más: " BRACKET-COUNT-HIGH
+           " cuenta(s), total " BRACKET-TOTAL-HIGH.
+
+       END PROGRAM daily-cash-position.

@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bulk-client-loader.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-client-load.cpy".
+       COPY "../copylib/physic-clients.cpy".
+       COPY "../copylib/physic-load-checkpoint.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-client-load.cpy".
+       COPY "../copylib/logic-clients.cpy".
+       COPY "../copylib/logic-load-checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-LOAD-STATUS PIC XX.
+       01  F-STATUS PIC XX.
+       01  F-CHECKPOINT-STATUS PIC XX.
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
+       01  LOADED-COUNT PIC 9(6) VALUE 0.
+       01  REJECTED-COUNT PIC 9(6) VALUE 0.
+       01  SKIPPED-COUNT PIC 9(6) VALUE 0.
+
+       01  CHECKPOINT-DNI PIC 9(8) VALUE ZERO.
+
+       01  SKIP-FLAG PIC X VALUE 'N'.
+           88  SKIPPING-RECORDS VALUE 'Y'.
+           88  NOT-SKIPPING VALUE 'N'.
+
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "CREATE-CLIENT".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50) VALUE SPACES.
+       01  WS-AUDIT-AFTER PIC X(50).
+
+       PROCEDURE DIVISION.
+
+           SET F-NOT-ENDED TO TRUE.
+
+           PERFORM LEER-CHECKPOINT.
+
+           OPEN INPUT CLIENT-LOAD-FILE.
+           OPEN I-O CLIENTS-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ CLIENT-LOAD-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       IF SKIPPING-RECORDS
+                           PERFORM VERIFICAR-FIN-DEL-SALTO
+                       ELSE
+                           PERFORM LOAD-ONE-CLIENT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLIENT-LOAD-FILE.
+           CLOSE CLIENTS-FILE.
+
+           IF CHECKPOINT-DNI > ZERO
+               DISPLAY "Registros saltados (ya cargados): "
+                   SKIPPED-COUNT
+           END-IF.
+           DISPLAY "Clientes cargados: " LOADED-COUNT.
+           DISPLAY "Clientes rechazados (DNI duplicado): "
+               REJECTED-COUNT.
+
+           GOBACK.
+
+       LEER-CHECKPOINT.
+           OPEN INPUT LOAD-CHECKPOINT-FILE.
+
+           IF F-CHECKPOINT-STATUS = "00"
+               READ LOAD-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-LAST-DNI TO CHECKPOINT-DNI
+               END-READ
+               CLOSE LOAD-CHECKPOINT-FILE
+           ELSE
+               DISPLAY
+               "No hay checkpoint previo, se procesa el archivo "
+               "completo"
+           END-IF.
+
+           IF CHECKPOINT-DNI > ZERO
+               SET SKIPPING-RECORDS TO TRUE
+               DISPLAY
+               "Reanudando carga luego del DNI " CHECKPOINT-DNI
+           END-IF.
+
+       VERIFICAR-FIN-DEL-SALTO.
+           ADD 1 TO SKIPPED-COUNT.
+
+           IF LOAD-CLIENT-DNI = CHECKPOINT-DNI
+               SET NOT-SKIPPING TO TRUE
+           END-IF.
+
+       LOAD-ONE-CLIENT.
+           IF LOAD-CLIENT-AGE = ZERO OR LOAD-CLIENT-AGE > 120
+               ADD 1 TO REJECTED-COUNT
+               DISPLAY
+               "Rechazado, edad inválida para el DNI "
+               LOAD-CLIENT-DNI
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE LOAD-CLIENT-NAME TO CLIENT-NAME.
+           MOVE LOAD-CLIENT-AGE TO CLIENT-AGE.
+           MOVE LOAD-CLIENT-DNI TO CLIENT-DNI.
+           SET CLIENT-ACTIVE TO TRUE.
+
+           WRITE CLIENT-RECORD
+               INVALID KEY
+                   ADD 1 TO REJECTED-COUNT
+                   DISPLAY
+                   "Rechazado, ya existe un cliente con DNI "
+                   CLIENT-DNI
+               NOT INVALID KEY
+                   ADD 1 TO LOADED-COUNT
+                   PERFORM LOG-AUDIT-ENTRY
+                   PERFORM GRABAR-CHECKPOINT
+           END-WRITE.
+
+       LOG-AUDIT-ENTRY.
+           MOVE CLIENT-DNI TO WS-AUDIT-KEY.
+           STRING CLIENT-NAME DELIMITED BY SIZE
+               " / " DELIMITED BY SIZE
+               CLIENT-AGE DELIMITED BY SIZE
+               INTO WS-AUDIT-AFTER.
+
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
+       GRABAR-CHECKPOINT.
+           MOVE LOAD-CLIENT-DNI TO CHECKPOINT-LAST-DNI.
+
+           OPEN OUTPUT LOAD-CHECKPOINT-FILE.
+           WRITE LOAD-CHECKPOINT-RECORD.
+           CLOSE LOAD-CHECKPOINT-FILE.
+
+           MOVE LOAD-CLIENT-DNI TO CHECKPOINT-DNI.
+
+       END PROGRAM bulk-client-loader.

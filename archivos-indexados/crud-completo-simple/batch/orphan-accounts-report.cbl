@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. orphan-accounts-report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-clients.cpy".
+       COPY "../copylib/physic-account.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-clients.cpy".
+       COPY "../copylib/logic-account.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-STATUS PIC XX.
+       01  F-ACCOUNT-STATUS PIC XX.
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
+       01  CLIENT-FOUND PIC X.
+           88  HAS-CLIENT VALUE 'Y'.
+           88  HAS-NOT-CLIENT VALUE 'N'.
+
+       01  ORPHAN-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN INPUT ACCOUNTS-FILE.
+           OPEN INPUT CLIENTS-FILE.
+
+           DISPLAY "Reporte de cuentas huérfanas".
+
+           PERFORM UNTIL F-ENDED
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       PERFORM CHECK-ACCOUNT-CLIENT
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+           CLOSE CLIENTS-FILE.
+
+           DISPLAY "Total de cuentas huérfanas: " ORPHAN-COUNT.
+
+           GOBACK.
+
+       CHECK-ACCOUNT-CLIENT.
+           SET HAS-NOT-CLIENT TO TRUE.
+           MOVE ACCOUNT-CLIENT-DNI TO CLIENT-DNI.
+
+           READ CLIENTS-FILE
+               KEY IS CLIENT-DNI
+               INVALID KEY
+                   SET HAS-NOT-CLIENT TO TRUE
+               NOT INVALID KEY
+                   SET HAS-CLIENT TO TRUE
+           END-READ.
+
+           IF HAS-NOT-CLIENT
+               ADD 1 TO ORPHAN-COUNT
+               DISPLAY
+               "Cuenta " ACCOUNT-KEY
+               " referencia al DNI " ACCOUNT-CLIENT-DNI
+               " que no existe en CLIENTS-FILE"
+           END-IF.
+
+       END PROGRAM orphan-accounts-report.

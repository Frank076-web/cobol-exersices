@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. integrity-check.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-account.cpy".
+       COPY "../copylib/physic-clients.cpy".
+
+       SELECT ARCHIVO-PERSONAS
+       ASSIGN TO "personas.idx"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS DNI-PERSONA
+       ALTERNATE RECORD KEY IS NOMBRE-PERSONA WITH DUPLICATES
+       FILE STATUS IS F-PERSONAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-account.cpy".
+       COPY "../copylib/logic-clients.cpy".
+
+       FD  ARCHIVO-PERSONAS.
+       01  REGISTRO-PERSONA.
+           05  NOMBRE-PERSONA PIC X(30).
+           05  EDAD-PERSONA PIC 9(3).
+           05  DNI-PERSONA PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  F-ACCOUNT-STATUS PIC XX.
+       01  F-STATUS PIC XX.
+       01  F-PERSONAS-STATUS PIC XX.
+
+       01  TOTAL-FALLAS PIC 9(3) VALUE ZERO.
+
+       01  NOMBRE-DE-ARCHIVO PIC X(20).
+       01  ESTADO-DE-ARCHIVO PIC XX.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "=== Verificación nocturna de integridad ===".
+
+           PERFORM VERIFICAR-ACCOUNTS-FILE.
+           PERFORM VERIFICAR-CLIENTS-FILE.
+           PERFORM VERIFICAR-ARCHIVO-PERSONAS.
+
+           PERFORM MOSTRAR-RESULTADO-FINAL.
+
+           GOBACK.
+
+       VERIFICAR-ACCOUNTS-FILE.
+           OPEN INPUT ACCOUNTS-FILE.
+           MOVE "ACCOUNTS-FILE" TO NOMBRE-DE-ARCHIVO.
+           MOVE F-ACCOUNT-STATUS TO ESTADO-DE-ARCHIVO.
+           PERFORM REPORTAR-ESTADO.
+           CLOSE ACCOUNTS-FILE.
+
+       VERIFICAR-CLIENTS-FILE.
+           OPEN INPUT CLIENTS-FILE.
+           MOVE "CLIENTS-FILE" TO NOMBRE-DE-ARCHIVO.
+           MOVE F-STATUS TO ESTADO-DE-ARCHIVO.
+           PERFORM REPORTAR-ESTADO.
+           CLOSE CLIENTS-FILE.
+
+       VERIFICAR-ARCHIVO-PERSONAS.
+           OPEN INPUT ARCHIVO-PERSONAS.
+           MOVE "ARCHIVO-PERSONAS" TO NOMBRE-DE-ARCHIVO.
+           MOVE F-PERSONAS-STATUS TO ESTADO-DE-ARCHIVO.
+           PERFORM REPORTAR-ESTADO.
+           CLOSE ARCHIVO-PERSONAS.
+
+       REPORTAR-ESTADO.
+           IF ESTADO-DE-ARCHIVO = "00" OR ESTADO-DE-ARCHIVO = "35"
+               DISPLAY NOMBRE-DE-ARCHIVO ": OK (status "
+                   ESTADO-DE-ARCHIVO ")"
+           ELSE
+               DISPLAY NOMBRE-DE-ARCHIVO ": FALLO (status "
+                   ESTADO-DE-ARCHIVO ")"
+               ADD 1 TO TOTAL-FALLAS
+           END-IF.
+
+       MOSTRAR-RESULTADO-FINAL.
+           IF TOTAL-FALLAS = ZERO
+               DISPLAY "Resultado: PASS, todos los archivos están bien"
+           ELSE
+               DISPLAY "Resultado: FAIL, " TOTAL-FALLAS
+                   " archivo(s) con problemas"
+           END-IF.
+
+       END PROGRAM integrity-check.

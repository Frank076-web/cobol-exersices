@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interest-accrual.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-account.cpy".
+       COPY "../copylib/physic-transactions.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-account.cpy".
+       COPY "../copylib/logic-transactions.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-ACCOUNT-STATUS PIC XX.
+       01  F-TRANSACTION-STATUS PIC XX.
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
+       01  INTEREST-RATE PIC 9V9999 VALUE 0.0050.
+
+       01  INTEREST-CREDIT PIC 9(8).
+       01  ACCOUNTS-CREDITED PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY
+           "Ingrese la tasa de interés mensual (ej. 0.0050 = 0.5%): ".
+           ACCEPT INTEREST-RATE.
+
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN I-O ACCOUNTS-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       PERFORM APPLY-INTEREST
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+
+           DISPLAY "Cuentas acreditadas: " ACCOUNTS-CREDITED.
+
+           GOBACK.
+
+       APPLY-INTEREST.
+           IF NOT ACCOUNT-ACTIVE
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE INTEREST-CREDIT ROUNDED =
+               ACCOUNT-BILL * INTEREST-RATE.
+
+           IF INTEREST-CREDIT > ZERO
+               ADD INTEREST-CREDIT TO ACCOUNT-BILL
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY
+                       "Error al acreditar interés a la cuenta "
+                       ACCOUNT-KEY
+                   NOT INVALID KEY
+                       ADD 1 TO ACCOUNTS-CREDITED
+                       PERFORM LOG-INTEREST-CREDIT
+               END-REWRITE
+           END-IF.
+
+       LOG-INTEREST-CREDIT.
+           OPEN EXTEND TRANSACTIONS-FILE.
+
+           MOVE ACCOUNT-KEY TO TRANS-ACCOUNT-KEY.
+           SET TRANS-IS-DEPOSIT TO TRUE.
+           MOVE INTEREST-CREDIT TO TRANS-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TRANS-DATE.
+           MOVE ACCOUNT-BILL TO TRANS-BALANCE.
+
+           WRITE TRANSACTION-RECORD.
+
+           CLOSE TRANSACTIONS-FILE.
+
+       END PROGRAM interest-accrual.

@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. control-total-reconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-audit.cpy".
+       COPY "../copylib/physic-clients.cpy".
+       COPY "../copylib/physic-account.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-audit.cpy".
+       COPY "../copylib/logic-clients.cpy".
+       COPY "../copylib/logic-account.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-STATUS PIC XX.
+       01  F-ACCOUNT-STATUS PIC XX.
+       01  F-AUDIT-STATUS PIC XX.
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
+       01  CREATE-CLIENT-COUNT PIC 9(6) VALUE ZERO.
+       01  CREATE-ACCOUNT-COUNT PIC 9(6) VALUE ZERO.
+       01  DELETE-ACCOUNT-COUNT PIC 9(6) VALUE ZERO.
+       01  ARCHIVE-ACCOUNT-COUNT PIC 9(6) VALUE ZERO.
+
+       01  ACTUAL-CLIENT-COUNT PIC 9(6) VALUE ZERO.
+       01  ACTUAL-ACCOUNT-COUNT PIC 9(6) VALUE ZERO.
+
+       01  EXPECTED-CLIENT-COUNT PIC S9(6) VALUE ZERO.
+       01  EXPECTED-ACCOUNT-COUNT PIC S9(6) VALUE ZERO.
+
+       01  TOTAL-FALLAS PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "=== Reconciliación de totales de control ===".
+
+           PERFORM CONTAR-OPERACIONES-AUDITORIA.
+           PERFORM CONTAR-REGISTROS-CLIENTS-FILE.
+           PERFORM CONTAR-REGISTROS-ACCOUNTS-FILE.
+
+           COMPUTE EXPECTED-CLIENT-COUNT = CREATE-CLIENT-COUNT.
+
+           COMPUTE EXPECTED-ACCOUNT-COUNT =
+               CREATE-ACCOUNT-COUNT - DELETE-ACCOUNT-COUNT
+               - ARCHIVE-ACCOUNT-COUNT.
+
+           PERFORM VERIFICAR-CLIENTS-FILE.
+           PERFORM VERIFICAR-ACCOUNTS-FILE.
+
+           PERFORM MOSTRAR-RESULTADO-FINAL.
+
+           GOBACK.
+
+       CONTAR-OPERACIONES-AUDITORIA.
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN INPUT AUDIT-LOG-FILE.
+
+           IF F-AUDIT-STATUS = "00"
+               PERFORM UNTIL F-ENDED
+                   READ AUDIT-LOG-FILE NEXT RECORD
+                       AT END
+                           SET F-ENDED TO TRUE
+                       NOT AT END
+                           PERFORM CLASIFICAR-OPERACION
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+           ELSE
+               DISPLAY
+               "No hay bitácora de auditoría, se asumen cero altas "
+               "y bajas"
+           END-IF.
+
+       CLASIFICAR-OPERACION.
+           EVALUATE AUDIT-OPERATION
+               WHEN "CREATE-CLIENT"
+                   ADD 1 TO CREATE-CLIENT-COUNT
+               WHEN "CREATE-ACCOUNT"
+                   ADD 1 TO CREATE-ACCOUNT-COUNT
+               WHEN "DELETE-ACCOUNT"
+                   ADD 1 TO DELETE-ACCOUNT-COUNT
+               WHEN "ARCHIVE-ACCOUNT"
+                   ADD 1 TO ARCHIVE-ACCOUNT-COUNT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       CONTAR-REGISTROS-CLIENTS-FILE.
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN INPUT CLIENTS-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ CLIENTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       ADD 1 TO ACTUAL-CLIENT-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLIENTS-FILE.
+
+       CONTAR-REGISTROS-ACCOUNTS-FILE.
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN INPUT ACCOUNTS-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       ADD 1 TO ACTUAL-ACCOUNT-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+
+       VERIFICAR-CLIENTS-FILE.
+           DISPLAY "CLIENTS-FILE: registros reales "
+               ACTUAL-CLIENT-COUNT " / esperados (altas) "
+               EXPECTED-CLIENT-COUNT.
+
+           IF ACTUAL-CLIENT-COUNT NOT = EXPECTED-CLIENT-COUNT
+               DISPLAY
+               "DISCREPANCIA en CLIENTS-FILE: revise altas perdidas "
+               "o duplicadas"
+               ADD 1 TO TOTAL-FALLAS
+           END-IF.
+
+       VERIFICAR-ACCOUNTS-FILE.
+           DISPLAY "ACCOUNTS-FILE: registros reales "
+               ACTUAL-ACCOUNT-COUNT " / esperados (altas-bajas) "
+               EXPECTED-ACCOUNT-COUNT.
+
+           IF ACTUAL-ACCOUNT-COUNT NOT = EXPECTED-ACCOUNT-COUNT
+               DISPLAY
+               "DISCREPANCIA en ACCOUNTS-FILE: revise altas o bajas "
+               "perdidas o duplicadas"
+               ADD 1 TO TOTAL-FALLAS
+           END-IF.
+
+       MOSTRAR-RESULTADO-FINAL.
+           IF TOTAL-FALLAS = ZERO
+               DISPLAY
+               "Resultado: PASS, los totales de control coinciden"
+           ELSE
+               DISPLAY "Resultado: FAIL, " TOTAL-FALLAS
+                   " discrepancia(s) detectada(s)"
+           END-IF.
+
+       END PROGRAM control-total-reconciliation.

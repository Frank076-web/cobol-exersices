@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nightly-backup.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-clients.cpy".
+       COPY "../copylib/physic-account.cpy".
+       COPY "../copylib/physic-backup.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-clients.cpy".
+       COPY "../copylib/logic-account.cpy".
+       COPY "../copylib/logic-backup.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-STATUS PIC XX.
+       01  F-ACCOUNT-STATUS PIC XX.
+       01  F-CLIENTS-BACKUP-STATUS PIC XX.
+       01  F-ACCOUNTS-BACKUP-STATUS PIC XX.
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
+       01  CLIENTS-BACKED-UP PIC 9(6) VALUE 0.
+       01  ACCOUNTS-BACKED-UP PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM BACKUP-CLIENTS.
+           PERFORM BACKUP-ACCOUNTS.
+
+           DISPLAY "Clientes respaldados: " CLIENTS-BACKED-UP.
+           DISPLAY "Cuentas respaldadas: " ACCOUNTS-BACKED-UP.
+
+           GOBACK.
+
+       BACKUP-CLIENTS.
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN INPUT CLIENTS-FILE.
+           OPEN OUTPUT CLIENTS-BACKUP-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ CLIENTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       MOVE CLIENT-NAME TO BKP-CLIENT-NAME
+                       MOVE CLIENT-AGE TO BKP-CLIENT-AGE
+                       MOVE CLIENT-DNI TO BKP-CLIENT-DNI
+                       MOVE CLIENT-STATUS TO BKP-CLIENT-STATUS
+                       WRITE CLIENTS-BACKUP-RECORD
+                       ADD 1 TO CLIENTS-BACKED-UP
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLIENTS-FILE.
+           CLOSE CLIENTS-BACKUP-FILE.
+
+       BACKUP-ACCOUNTS.
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN INPUT ACCOUNTS-FILE.
+           OPEN OUTPUT ACCOUNTS-BACKUP-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       MOVE ACCOUNT-KEY TO BKP-ACCOUNT-KEY
+                       MOVE ACCOUNT-CLIENT-DNI TO BKP-ACCOUNT-CLIENT-DNI
+                       MOVE ACCOUNT-BILL TO BKP-ACCOUNT-BILL
+                       MOVE ACCOUNT-STATUS TO BKP-ACCOUNT-STATUS
+                       MOVE ACCOUNT-CURRENCY TO BKP-ACCOUNT-CURRENCY
+                       WRITE ACCOUNTS-BACKUP-RECORD
+                       ADD 1 TO ACCOUNTS-BACKED-UP
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+           CLOSE ACCOUNTS-BACKUP-FILE.
+
+       END PROGRAM nightly-backup.

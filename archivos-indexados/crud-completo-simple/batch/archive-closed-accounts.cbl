@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archive-closed-accounts.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-account.cpy".
+       COPY "../copylib/physic-account-archive.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-account.cpy".
+       COPY "../copylib/logic-account-archive.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-ACCOUNT-STATUS PIC XX.
+       01  F-ARCHIVE-STATUS PIC XX.
+
+       01  EOF-FLAG PIC X.
+           88  F-ENDED VALUE 'Y'.
+           88  F-NOT-ENDED VALUE 'N'.
+
+       01  TOTAL-ARCHIVADAS PIC 9(6) VALUE ZERO.
+
+       01  WS-AUDIT-OPERATION PIC X(20) VALUE "ARCHIVE-ACCOUNT".
+       01  WS-AUDIT-KEY PIC X(8).
+       01  WS-AUDIT-BEFORE PIC X(50).
+       01  WS-AUDIT-AFTER PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "=== Archivado de cuentas cerradas ===".
+
+           PERFORM INICIALIZAR-ARCHIVO-HISTORIAL.
+
+           SET F-NOT-ENDED TO TRUE.
+
+           OPEN I-O ACCOUNTS-FILE.
+           OPEN EXTEND ACCOUNT-ARCHIVE-FILE.
+
+           PERFORM UNTIL F-ENDED
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       SET F-ENDED TO TRUE
+                   NOT AT END
+                       IF ACCOUNT-CLOSED
+                           PERFORM ARCHIVAR-CUENTA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+           CLOSE ACCOUNT-ARCHIVE-FILE.
+
+           DISPLAY "Cuentas archivadas: " TOTAL-ARCHIVADAS.
+
+           GOBACK.
+
+       INICIALIZAR-ARCHIVO-HISTORIAL.
+           OPEN EXTEND ACCOUNT-ARCHIVE-FILE.
+           IF F-ARCHIVE-STATUS = "35"
+               CLOSE ACCOUNT-ARCHIVE-FILE
+               OPEN OUTPUT ACCOUNT-ARCHIVE-FILE
+               CLOSE ACCOUNT-ARCHIVE-FILE
+           ELSE
+               CLOSE ACCOUNT-ARCHIVE-FILE
+           END-IF.
+
+       ARCHIVAR-CUENTA.
+           MOVE ACCOUNT-KEY TO ARCHIVE-ACCOUNT-KEY.
+           MOVE ACCOUNT-CLIENT-DNI TO ARCHIVE-CLIENT-DNI.
+           MOVE ACCOUNT-BILL TO ARCHIVE-BILL.
+           MOVE ACCOUNT-STATUS TO ARCHIVE-STATUS.
+           MOVE ACCOUNT-CURRENCY TO ARCHIVE-CURRENCY.
+
+           MOVE ACCOUNT-KEY TO WS-AUDIT-KEY.
+           STRING "Saldo: " DELIMITED BY SIZE
+               ACCOUNT-BILL DELIMITED BY SIZE
+               INTO WS-AUDIT-BEFORE.
+
+           DELETE ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY "No fue posible archivar la cuenta "
+                       ACCOUNT-KEY
+               NOT INVALID KEY
+                   WRITE ACCOUNT-ARCHIVE-RECORD
+                   ADD 1 TO TOTAL-ARCHIVADAS
+                   PERFORM LOG-AUDIT-ENTRY
+           END-DELETE.
+
+       LOG-AUDIT-ENTRY.
+           CALL "./common/audit-log"
+               USING WS-AUDIT-OPERATION WS-AUDIT-KEY
+               WS-AUDIT-BEFORE WS-AUDIT-AFTER.
+
+       END PROGRAM archive-closed-accounts.

@@ -0,0 +1,12 @@
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-KEY PIC 9(8).
+           05  ACCOUNT-CLIENT-DNI PIC 9(8).
+           05  ACCOUNT-BILL PIC 9(8).
+           05  ACCOUNT-STATUS PIC X.
+               88  ACCOUNT-ACTIVE VALUE 'A'.
+               88  ACCOUNT-FROZEN VALUE 'F'.
+               88  ACCOUNT-CLOSED VALUE 'C'.
+           05  ACCOUNT-CURRENCY PIC X(3).
+               88  CURRENCY-ARS VALUE "ARS".
+               88  CURRENCY-USD VALUE "USD".

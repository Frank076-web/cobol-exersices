@@ -0,0 +1,4 @@
+       SELECT OPTIONAL LOAD-CHECKPOINT-FILE
+       ASSIGN TO "bulk-client-loader.ckp"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-CHECKPOINT-STATUS.

@@ -0,0 +1,9 @@
+       SELECT CLIENTS-BACKUP-FILE
+       ASSIGN TO "clients-backup.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-CLIENTS-BACKUP-STATUS.
+
+       SELECT ACCOUNTS-BACKUP-FILE
+       ASSIGN TO "accounts-backup.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-ACCOUNTS-BACKUP-STATUS.

@@ -0,0 +1,4 @@
+       SELECT ACCOUNT-EXPORT-FILE
+       ASSIGN TO "accounts-export.csv"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-EXPORT-STATUS.

@@ -0,0 +1,4 @@
+       SELECT OPTIONAL TRANSACTIONS-FILE
+       ASSIGN TO "transactions.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-TRANSACTION-STATUS.

@@ -0,0 +1,2 @@
+       FD  CLIENT-EXPORT-FILE.
+       01  CLIENT-EXPORT-RECORD PIC X(100).

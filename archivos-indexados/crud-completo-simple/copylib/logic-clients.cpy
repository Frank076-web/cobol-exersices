@@ -0,0 +1,8 @@
+       FD  CLIENTS-FILE.
+       01  CLIENT-RECORD.
+           05  CLIENT-NAME PIC X(30).
+           05  CLIENT-AGE PIC 9(3).
+           05  CLIENT-DNI PIC 9(8).
+           05  CLIENT-STATUS PIC X.
+               88  CLIENT-ACTIVE VALUE 'A'.
+               88  CLIENT-INACTIVE VALUE 'I'.

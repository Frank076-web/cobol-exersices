@@ -0,0 +1,5 @@
+       FD  CLIENT-LOAD-FILE.
+       01  CLIENT-LOAD-RECORD.
+           05  LOAD-CLIENT-NAME PIC X(30).
+           05  LOAD-CLIENT-AGE PIC 9(3).
+           05  LOAD-CLIENT-DNI PIC 9(8).

@@ -0,0 +1,4 @@
+       SELECT CLIENT-EXPORT-FILE
+       ASSIGN TO "clients-export.csv"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-EXPORT-STATUS.

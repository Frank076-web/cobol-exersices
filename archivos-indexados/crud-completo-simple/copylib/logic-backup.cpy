@@ -0,0 +1,14 @@
+       FD  CLIENTS-BACKUP-FILE.
+       01  CLIENTS-BACKUP-RECORD.
+           05  BKP-CLIENT-NAME PIC X(30).
+           05  BKP-CLIENT-AGE PIC 9(3).
+           05  BKP-CLIENT-DNI PIC 9(8).
+           05  BKP-CLIENT-STATUS PIC X.
+
+       FD  ACCOUNTS-BACKUP-FILE.
+       01  ACCOUNTS-BACKUP-RECORD.
+           05  BKP-ACCOUNT-KEY PIC 9(8).
+           05  BKP-ACCOUNT-CLIENT-DNI PIC 9(8).
+           05  BKP-ACCOUNT-BILL PIC 9(8).
+           05  BKP-ACCOUNT-STATUS PIC X.
+           05  BKP-ACCOUNT-CURRENCY PIC X(3).

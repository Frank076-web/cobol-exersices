@@ -0,0 +1,4 @@
+       SELECT CLIENT-LOAD-FILE
+       ASSIGN TO "client-load.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-LOAD-STATUS.

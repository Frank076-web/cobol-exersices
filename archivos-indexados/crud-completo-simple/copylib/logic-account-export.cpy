@@ -0,0 +1,2 @@
+       FD  ACCOUNT-EXPORT-FILE.
+       01  ACCOUNT-EXPORT-RECORD PIC X(100).

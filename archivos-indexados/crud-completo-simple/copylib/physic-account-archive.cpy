@@ -0,0 +1,4 @@
+       SELECT ACCOUNT-ARCHIVE-FILE
+       ASSIGN TO "accounts-archive.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-ARCHIVE-STATUS.

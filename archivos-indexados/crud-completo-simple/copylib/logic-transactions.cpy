@@ -0,0 +1,9 @@
+       FD  TRANSACTIONS-FILE.
+       01  TRANSACTION-RECORD.
+           05  TRANS-ACCOUNT-KEY PIC 9(8).
+           05  TRANS-TYPE PIC X.
+               88  TRANS-IS-DEPOSIT VALUE 'D'.
+               88  TRANS-IS-WITHDRAWAL VALUE 'W'.
+           05  TRANS-AMOUNT PIC 9(8).
+           05  TRANS-DATE PIC 9(8).
+           05  TRANS-BALANCE PIC 9(8).

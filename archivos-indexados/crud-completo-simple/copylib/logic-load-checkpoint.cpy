@@ -0,0 +1,3 @@
+       FD  LOAD-CHECKPOINT-FILE.
+       01  LOAD-CHECKPOINT-RECORD.
+           05  CHECKPOINT-LAST-DNI PIC 9(8).

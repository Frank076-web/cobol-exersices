@@ -0,0 +1,8 @@
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE PIC 9(8).
+           05  AUDIT-TIME PIC 9(8).
+           05  AUDIT-OPERATION PIC X(20).
+           05  AUDIT-KEY PIC X(8).
+           05  AUDIT-BEFORE-VALUE PIC X(50).
+           05  AUDIT-AFTER-VALUE PIC X(50).

@@ -0,0 +1,4 @@
+       SELECT OPTIONAL AUDIT-LOG-FILE
+       ASSIGN TO "audit.log"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS F-AUDIT-STATUS.

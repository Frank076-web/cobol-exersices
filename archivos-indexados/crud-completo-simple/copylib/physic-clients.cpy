@@ -0,0 +1,7 @@
+       SELECT CLIENTS-FILE
+       ASSIGN TO "clients.idx"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS CLIENT-DNI
+       ALTERNATE RECORD KEY IS CLIENT-NAME WITH DUPLICATES
+       FILE STATUS IS F-STATUS.

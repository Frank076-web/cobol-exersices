@@ -0,0 +1,7 @@
+       FD  ACCOUNT-ARCHIVE-FILE.
+       01  ACCOUNT-ARCHIVE-RECORD.
+           05  ARCHIVE-ACCOUNT-KEY PIC 9(8).
+           05  ARCHIVE-CLIENT-DNI PIC 9(8).
+           05  ARCHIVE-BILL PIC 9(8).
+           05  ARCHIVE-STATUS PIC X.
+           05  ARCHIVE-CURRENCY PIC X(3).

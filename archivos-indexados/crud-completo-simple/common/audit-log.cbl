@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. audit-log.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "../copylib/physic-audit.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "../copylib/logic-audit.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F-AUDIT-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       01  LS-OPERATION PIC X(20).
+       01  LS-KEY PIC X(8).
+       01  LS-BEFORE-VALUE PIC X(50).
+       01  LS-AFTER-VALUE PIC X(50).
+
+       PROCEDURE DIVISION
+           USING LS-OPERATION LS-KEY LS-BEFORE-VALUE LS-AFTER-VALUE.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO AUDIT-TIME.
+           MOVE LS-OPERATION TO AUDIT-OPERATION.
+           MOVE LS-KEY TO AUDIT-KEY.
+           MOVE LS-BEFORE-VALUE TO AUDIT-BEFORE-VALUE.
+           MOVE LS-AFTER-VALUE TO AUDIT-AFTER-VALUE.
+
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+
+           GOBACK.
+
+       END PROGRAM audit-log.

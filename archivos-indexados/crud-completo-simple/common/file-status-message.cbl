@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. file-status-message.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-UNKNOWN-PREFIX PIC X(50)
+           VALUE "Error de archivo desconocido, código: ".
+
+       LINKAGE SECTION.
+       01  LS-STATUS-CODE PIC XX.
+       01  LS-STATUS-MESSAGE PIC X(60).
+
+       PROCEDURE DIVISION USING LS-STATUS-CODE LS-STATUS-MESSAGE.
+
+           EVALUATE LS-STATUS-CODE
+               WHEN "00"
+                   MOVE "Operación exitosa" TO LS-STATUS-MESSAGE
+               WHEN "02"
+                   MOVE "Se detectó una clave alternativa duplicada"
+                       TO LS-STATUS-MESSAGE
+               WHEN "10"
+                   MOVE "Fin de archivo alcanzado"
+                       TO LS-STATUS-MESSAGE
+               WHEN "21"
+                   MOVE "Error de secuencia en clave"
+                       TO LS-STATUS-MESSAGE
+               WHEN "22"
+                   MOVE "Ya existe un registro con esa clave"
+                       TO LS-STATUS-MESSAGE
+               WHEN "23"
+                   MOVE "No existe ningún registro con esa clave"
+                       TO LS-STATUS-MESSAGE
+               WHEN "24"
+                   MOVE "Se intentó leer o escribir fuera de límites"
+                       TO LS-STATUS-MESSAGE
+               WHEN "30"
+                   MOVE "Error permanente de E/S"
+                       TO LS-STATUS-MESSAGE
+               WHEN "35"
+                   MOVE "El archivo no existe"
+                       TO LS-STATUS-MESSAGE
+               WHEN "37"
+                   MOVE "El modo de apertura no es soportado"
+                       TO LS-STATUS-MESSAGE
+               WHEN "41"
+                   MOVE "El archivo ya se encuentra abierto"
+                       TO LS-STATUS-MESSAGE
+               WHEN "42"
+                   MOVE "El archivo no se encuentra abierto"
+                       TO LS-STATUS-MESSAGE
+               WHEN "43"
+                   MOVE "No hay un registro actual para esta operación"
+                       TO LS-STATUS-MESSAGE
+               WHEN "46"
+                   MOVE "Error de lectura secuencial"
+                       TO LS-STATUS-MESSAGE
+               WHEN "47"
+                   MOVE "Apertura inválida para entrada"
+                       TO LS-STATUS-MESSAGE
+               WHEN "48"
+                   MOVE "Apertura inválida para salida"
+                       TO LS-STATUS-MESSAGE
+               WHEN "49"
+                   MOVE "Apertura inválida para entrada/salida"
+                       TO LS-STATUS-MESSAGE
+               WHEN OTHER
+                   STRING WS-UNKNOWN-PREFIX DELIMITED BY SIZE
+                       LS-STATUS-CODE DELIMITED BY SIZE
+                       INTO LS-STATUS-MESSAGE
+           END-EVALUATE.
+
+           GOBACK.
+
+       END PROGRAM file-status-message.

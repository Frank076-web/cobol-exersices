@@ -9,10 +9,16 @@
        ORGANIZATION IS INDEXED
        ACCESS MODE IS DYNAMIC
        RECORD KEY IS DNI-PERSONA
+       ALTERNATE RECORD KEY IS NOMBRE-PERSONA WITH DUPLICATES
        FILE STATUS IS ESTADO-ARCHIVO.
 
+       SELECT PAPELERA-PERSONAS
+       ASSIGN TO "personas-papelera.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS ESTADO-PAPELERA.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD  ARCHIVO-PERSONAS.
        01  REGISTRO-PERSONA.
@@ -20,47 +26,219 @@
            05  EDAD-PERSONA PIC 9(3).
            05  DNI-PERSONA PIC 9(8).
 
+       FD  PAPELERA-PERSONAS.
+       01  REGISTRO-PAPELERA.
+           05  PAP-DNI-PERSONA PIC 9(8).
+           05  PAP-NOMBRE-PERSONA PIC X(30).
+           05  PAP-EDAD-PERSONA PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  ESTADO-ARCHIVO PIC 99.
+       01  ESTADO-PAPELERA PIC XX.
 
        01  CONFIRMAR-ELIMINACION PIC X.
 
+       01  MODO-BUSQUEDA PIC X.
+           88  BUSQUEDA-POR-DNI VALUE '1'.
+           88  BUSQUEDA-POR-NOMBRE VALUE '2'.
+
+       01  NOMBRE-BUSCADO PIC X(30).
+
+       01  MODO-OPERACION PIC X.
+           88  OPERACION-ELIMINAR VALUE '1'.
+           88  OPERACION-RESTAURAR VALUE '2'.
+
+       01  DNI-A-RESTAURAR PIC 9(8).
+
+       01  TABLA-PAPELERA.
+           05  PAPELERA-ENTRY OCCURS 500 TIMES.
+               10  TP-DNI-PERSONA PIC 9(8).
+               10  TP-NOMBRE-PERSONA PIC X(30).
+               10  TP-EDAD-PERSONA PIC 9(3).
+
+       01  TOTAL-EN-PAPELERA PIC 9(4) VALUE ZERO.
+       01  INDICE-PAPELERA PIC 9(4).
+
+       01  EOF-PAPELERA PIC X.
+           88  PAPELERA-FIN VALUE 'Y'.
+           88  PAPELERA-NO-FIN VALUE 'N'.
+
        PROCEDURE DIVISION.
-       
+
        INICIO.
-           PERFORM BUSCAR-ELIMINAR-REGISTRO.
-           
+           DISPLAY "Eliminar registro (1) o restaurar de la papelera ("
+           "2): ".
+           ACCEPT MODO-OPERACION.
+
+           EVALUATE TRUE
+               WHEN OPERACION-RESTAURAR
+                   PERFORM RESTAURAR-REGISTRO
+               WHEN OTHER
+                   PERFORM BUSCAR-ELIMINAR-REGISTRO
+           END-EVALUATE.
+
            STOP RUN.
 
        BUSCAR-ELIMINAR-REGISTRO.
            MOVE 0 TO DNI-PERSONA.
 
-           DISPLAY "Ingrese el DNI:".
-           ACCEPT DNI-PERSONA.
-           
+           DISPLAY "Buscar por DNI (1) o por nombre (2): ".
+           ACCEPT MODO-BUSQUEDA.
+
            OPEN I-O ARCHIVO-PERSONAS.
-               READ ARCHIVO-PERSONAS
-                   KEY IS DNI-PERSONA
-                   INVALID KEY
-                       DISPLAY "Registro no encontrado"
-                   NOT INVALID KEY
-                       PERFORM BORRAR-REGISTRO
-               END-READ    
+
+           EVALUATE TRUE
+               WHEN BUSQUEDA-POR-NOMBRE
+                   DISPLAY "Ingrese el nombre:"
+                   ACCEPT NOMBRE-BUSCADO
+                   MOVE NOMBRE-BUSCADO TO NOMBRE-PERSONA
+                   READ ARCHIVO-PERSONAS
+                       KEY IS NOMBRE-PERSONA
+                       INVALID KEY
+                           DISPLAY "Registro no encontrado"
+                       NOT INVALID KEY
+                           PERFORM BORRAR-REGISTRO
+                   END-READ
+               WHEN OTHER
+                   DISPLAY "Ingrese el DNI:"
+                   ACCEPT DNI-PERSONA
+                   READ ARCHIVO-PERSONAS
+                       KEY IS DNI-PERSONA
+                       INVALID KEY
+                           DISPLAY "Registro no encontrado"
+                       NOT INVALID KEY
+                           PERFORM BORRAR-REGISTRO
+                   END-READ
+           END-EVALUATE.
+
            CLOSE ARCHIVO-PERSONAS.
 
 
        BORRAR-REGISTRO.
-           DISPLAY 
+           DISPLAY
            "¿Estás seguro que deseas eliminar el registro? (S) | (N)".
            ACCEPT CONFIRMAR-ELIMINACION.
-           
+
            IF CONFIRMAR-ELIMINACION = 'S'
+               PERFORM COPIAR-A-PAPELERA
                DELETE ARCHIVO-PERSONAS
                    INVALID KEY
                        DISPLAY "Error al intentar eliminar el registro"
                    NOT INVALID KEY
                        DISPLAY "Registro eliminado correctamente"
                END-DELETE.
-       
+
+       COPIAR-A-PAPELERA.
+           MOVE DNI-PERSONA TO PAP-DNI-PERSONA.
+           MOVE NOMBRE-PERSONA TO PAP-NOMBRE-PERSONA.
+           MOVE EDAD-PERSONA TO PAP-EDAD-PERSONA.
+
+           OPEN EXTEND PAPELERA-PERSONAS.
+
+           IF ESTADO-PAPELERA = "35"
+               CLOSE PAPELERA-PERSONAS
+               OPEN OUTPUT PAPELERA-PERSONAS
+               CLOSE PAPELERA-PERSONAS
+               OPEN EXTEND PAPELERA-PERSONAS
+           END-IF.
+
+           WRITE REGISTRO-PAPELERA.
+
+           CLOSE PAPELERA-PERSONAS.
+
+       RESTAURAR-REGISTRO.
+           PERFORM CARGAR-TABLA-PAPELERA.
+
+           IF TOTAL-EN-PAPELERA = ZERO
+               DISPLAY "La papelera está vacía."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM MOSTRAR-TABLA-PAPELERA.
+
+           DISPLAY "Ingrese el DNI a restaurar: ".
+           ACCEPT DNI-A-RESTAURAR.
+
+           PERFORM BUSCAR-Y-RESTAURAR.
+
+       CARGAR-TABLA-PAPELERA.
+           MOVE ZERO TO TOTAL-EN-PAPELERA.
+           SET PAPELERA-NO-FIN TO TRUE.
+
+           OPEN INPUT PAPELERA-PERSONAS.
+
+           IF ESTADO-PAPELERA NOT = "35"
+               PERFORM UNTIL PAPELERA-FIN
+                   READ PAPELERA-PERSONAS NEXT RECORD
+                       AT END
+                           SET PAPELERA-FIN TO TRUE
+                       NOT AT END
+                           ADD 1 TO TOTAL-EN-PAPELERA
+                           MOVE PAP-DNI-PERSONA
+                               TO TP-DNI-PERSONA(TOTAL-EN-PAPELERA)
+                           MOVE PAP-NOMBRE-PERSONA
+                               TO TP-NOMBRE-PERSONA(TOTAL-EN-PAPELERA)
+                           MOVE PAP-EDAD-PERSONA
+                               TO TP-EDAD-PERSONA(TOTAL-EN-PAPELERA)
+                   END-READ
+               END-PERFORM
+               CLOSE PAPELERA-PERSONAS
+           END-IF.
+
+       MOSTRAR-TABLA-PAPELERA.
+           PERFORM VARYING INDICE-PAPELERA FROM 1 BY 1
+               UNTIL INDICE-PAPELERA > TOTAL-EN-PAPELERA
+               DISPLAY
+               "DNI: " TP-DNI-PERSONA(INDICE-PAPELERA)
+               " Nombre: " TP-NOMBRE-PERSONA(INDICE-PAPELERA)
+               " Edad: " TP-EDAD-PERSONA(INDICE-PAPELERA)
+           END-PERFORM.
+
+       BUSCAR-Y-RESTAURAR.
+           MOVE ZERO TO INDICE-PAPELERA.
+
+           PERFORM VARYING INDICE-PAPELERA FROM 1 BY 1
+               UNTIL INDICE-PAPELERA > TOTAL-EN-PAPELERA
+               OR TP-DNI-PERSONA(INDICE-PAPELERA) = DNI-A-RESTAURAR
+           END-PERFORM.
+
+           IF INDICE-PAPELERA > TOTAL-EN-PAPELERA
+               DISPLAY "No se encontró ese DNI en la papelera."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE TP-DNI-PERSONA(INDICE-PAPELERA) TO DNI-PERSONA.
+           MOVE TP-NOMBRE-PERSONA(INDICE-PAPELERA) TO NOMBRE-PERSONA.
+           MOVE TP-EDAD-PERSONA(INDICE-PAPELERA) TO EDAD-PERSONA.
+
+           OPEN I-O ARCHIVO-PERSONAS.
+           WRITE REGISTRO-PERSONA
+               INVALID KEY
+                   DISPLAY "Ya existe una persona con ese DNI, no se "
+                   "pudo restaurar"
+               NOT INVALID KEY
+                   DISPLAY "Registro restaurado correctamente"
+                   PERFORM QUITAR-DE-PAPELERA
+           END-WRITE.
+           CLOSE ARCHIVO-PERSONAS.
+
+       QUITAR-DE-PAPELERA.
+           OPEN OUTPUT PAPELERA-PERSONAS.
+
+           PERFORM VARYING INDICE-PAPELERA FROM 1 BY 1
+               UNTIL INDICE-PAPELERA > TOTAL-EN-PAPELERA
+               IF TP-DNI-PERSONA(INDICE-PAPELERA) NOT = DNI-A-RESTAURAR
+                   MOVE TP-DNI-PERSONA(INDICE-PAPELERA)
+                       TO PAP-DNI-PERSONA
+                   MOVE TP-NOMBRE-PERSONA(INDICE-PAPELERA)
+                       TO PAP-NOMBRE-PERSONA
+                   MOVE TP-EDAD-PERSONA(INDICE-PAPELERA)
+                       TO PAP-EDAD-PERSONA
+                   WRITE REGISTRO-PAPELERA
+               END-IF
+           END-PERFORM.
+
+           CLOSE PAPELERA-PERSONAS.
+
        END PROGRAM eliminacion.
        
\ No newline at end of file

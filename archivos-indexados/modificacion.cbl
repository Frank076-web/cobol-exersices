@@ -11,10 +11,16 @@
        ORGANIZATION IS INDEXED
        ACCESS MODE IS DYNAMIC
        RECORD KEY IS DNI-PERSONA
+       ALTERNATE RECORD KEY IS NOMBRE-PERSONA WITH DUPLICATES
        FILE STATUS IS ESTADO-ARCHIVO.
 
+       SELECT HISTORIAL-PERSONAS
+       ASSIGN TO "personas-historial.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS ESTADO-HISTORIAL.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD  ARCHIVO-PERSONAS.
        01  REGISTRO-PERSONA.
@@ -22,18 +28,31 @@
            05  EDAD-PERSONA PIC X(3).
            05  DNI-PERSONA PIC 9(8).
 
+       FD  HISTORIAL-PERSONAS.
+       01  REGISTRO-HISTORIAL.
+           05  HIST-DNI-PERSONA PIC 9(8).
+           05  HIST-NOMBRE-PERSONA PIC X(30).
+           05  HIST-EDAD-PERSONA PIC X(3).
+
        WORKING-STORAGE SECTION.
        01  ESTADO-ARCHIVO PIC XX.
+       01  ESTADO-HISTORIAL PIC XX.
 
        01  REGISTRO-ENCONTRADO PIC X.
            88 R-ENCONTRADO VALUE 'Y'.
            88 R-NO-ENCONTRADO VALUE 'N'.
 
+       01  MODO-BUSQUEDA PIC X.
+           88  BUSQUEDA-POR-DNI VALUE '1'.
+           88  BUSQUEDA-POR-NOMBRE VALUE '2'.
+
+       01  NOMBRE-BUSCADO PIC X(30).
+
        PROCEDURE DIVISION.
-       
+
        INICIO.
            PERFORM BUSCAR-REGISTRO.
-           
+
            IF R-ENCONTRADO
                PERFORM ACTUALIZAR-REGISTRO
            END-IF.
@@ -41,15 +60,21 @@
            STOP RUN.
 
        ACTUALIZAR-REGISTRO.
+           MOVE DNI-PERSONA TO HIST-DNI-PERSONA.
+           MOVE NOMBRE-PERSONA TO HIST-NOMBRE-PERSONA.
+           MOVE EDAD-PERSONA TO HIST-EDAD-PERSONA.
+
            DISPLAY "Ingrese el nuevo nombre: ".
            ACCEPT NOMBRE-PERSONA.
            DISPLAY "Ingrese la nueva edad: ".
            ACCEPT EDAD-PERSONA.
 
+           PERFORM GRABAR-HISTORIAL.
+
            OPEN I-O ARCHIVO-PERSONAS.
                REWRITE REGISTRO-PERSONA
                    INVALID KEY
-                       DISPLAY 
+                       DISPLAY
                        "Error al actualizar"
                        " status: "  ESTADO-ARCHIVO
 
@@ -58,14 +83,42 @@
                END-REWRITE
            CLOSE ARCHIVO-PERSONAS.
 
+       GRABAR-HISTORIAL.
+           OPEN EXTEND HISTORIAL-PERSONAS.
+
+           IF ESTADO-HISTORIAL = "35"
+               CLOSE HISTORIAL-PERSONAS
+               OPEN OUTPUT HISTORIAL-PERSONAS
+               CLOSE HISTORIAL-PERSONAS
+               OPEN EXTEND HISTORIAL-PERSONAS
+           END-IF.
+
+           WRITE REGISTRO-HISTORIAL.
+
+           CLOSE HISTORIAL-PERSONAS.
+
        BUSCAR-REGISTRO.
-           DISPLAY "Ingrese el DNI".
-           MOVE 0 TO DNI-PERSONA.
            SET R-NO-ENCONTRADO TO TRUE.
-           ACCEPT DNI-PERSONA.
+
+           DISPLAY "Buscar por DNI (1) o por nombre (2): ".
+           ACCEPT MODO-BUSQUEDA.
 
            OPEN INPUT ARCHIVO-PERSONAS.
 
+           EVALUATE TRUE
+               WHEN BUSQUEDA-POR-NOMBRE
+                   PERFORM BUSCAR-REGISTRO-POR-NOMBRE
+               WHEN OTHER
+                   PERFORM BUSCAR-REGISTRO-POR-DNI
+           END-EVALUATE.
+
+           CLOSE ARCHIVO-PERSONAS.
+
+       BUSCAR-REGISTRO-POR-DNI.
+           DISPLAY "Ingrese el DNI".
+           MOVE 0 TO DNI-PERSONA.
+           ACCEPT DNI-PERSONA.
+
            READ ARCHIVO-PERSONAS
                KEY IS DNI-PERSONA
                INVALID KEY
@@ -74,7 +127,18 @@
                    SET R-ENCONTRADO TO TRUE
            END-READ.
 
-           CLOSE ARCHIVO-PERSONAS.
+       BUSCAR-REGISTRO-POR-NOMBRE.
+           DISPLAY "Ingrese el nombre".
+           ACCEPT NOMBRE-BUSCADO.
+           MOVE NOMBRE-BUSCADO TO NOMBRE-PERSONA.
+
+           READ ARCHIVO-PERSONAS
+               KEY IS NOMBRE-PERSONA
+               INVALID KEY
+                   DISPLAY "El registro no existe"
+               NOT INVALID KEY
+                   SET R-ENCONTRADO TO TRUE
+           END-READ.
            
        INICIALIZAR-ARCHIVO.
            OPEN I-O ARCHIVO-PERSONAS.

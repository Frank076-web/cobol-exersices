@@ -11,6 +11,7 @@
        ORGANIZATION IS INDEXED
        ACCESS MODE IS DYNAMIC
        RECORD KEY IS DNI-PERSONA
+       ALTERNATE RECORD KEY IS NOMBRE-PERSONA WITH DUPLICATES
        FILE STATUS IS ESTADO-ARCHIVO.
 
        DATA DIVISION.
@@ -24,6 +25,8 @@
        WORKING-STORAGE SECTION.
        01  ESTADO-ARCHIVO PIC XX.
 
+       01  CONFIRMAR-REESCRITURA PIC X.
+
        PROCEDURE DIVISION.
 
        INICIO.
@@ -69,12 +72,28 @@
            WRITE REGISTRO-PERSONA
                INVALID KEY
                    DISPLAY "Ya existe una persona con ese DNI."
+                   PERFORM OFRECER-REESCRITURA
                NOT INVALID KEY
                    DISPLAY "Registro agregado correctamente."
            END-WRITE.
 
            PERFORM CERRAR-ARCHIVO.
 
+       OFRECER-REESCRITURA.
+           DISPLAY "¿Desea sobrescribir el registro existente? (S) |"
+           " (N)".
+           ACCEPT CONFIRMAR-REESCRITURA.
+
+           IF CONFIRMAR-REESCRITURA = 'S'
+               REWRITE REGISTRO-PERSONA
+                   INVALID KEY
+                       DISPLAY "No fue posible sobrescribir el "
+                       "registro"
+                   NOT INVALID KEY
+                       DISPLAY "Registro sobrescrito correctamente."
+               END-REWRITE
+           END-IF.
+
        INICIALIZAR-ARCHIVO.
            OPEN I-O ARCHIVO-PERSONAS
                IF ESTADO-ARCHIVO = "35"
